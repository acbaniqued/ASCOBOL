@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Add/change/delete transaction against OILPRICE.DAT,
+      *          the external oil price master used by AromaSalesReport,
+      *          so the pricing desk can maintain the oil list without
+      *          editing WORKING-STORAGE literals and recompiling.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modifications:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilPriceMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-OilPrice-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OilPriceFile.
+       01 OilPrice-Rec.
+           88 EndOfOilPriceFile    VALUE HIGH-VALUES.
+           02  OilPrice-OilNum          PIC 99.
+           02  FILLER                   PIC X.
+           02  OilPrice-Cost            PIC 9(3)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-OilPrice-File-Status      PIC XX.
+
+      * The whole master is small enough to hold in a table, edited
+      * in place, and rewritten in full - the same read-into-a-table
+      * idiom AromaSalesReport already uses for its lookup files.
+       01  Oil-Price-Table.
+           02  Oil-Price-Entry OCCURS 30 TIMES
+                   INDEXED BY Oil-Price-Idx.
+               03  OPT-OilNum           PIC 99.
+               03  OPT-Cost             PIC 9(3)V99.
+               03  OPT-In-Use           PIC X VALUE "N".
+                   88 OPT-Is-In-Use     VALUE "Y".
+
+       01  WS-Transaction-Code          PIC X.
+           88 Txn-Add                   VALUE "A", "a".
+           88 Txn-Change                VALUE "C", "c".
+           88 Txn-Delete                VALUE "D", "d".
+           88 Txn-Quit                  VALUE "Q", "q".
+
+       01  WS-Entry-OilNum               PIC 99.
+       01  WS-Entry-Cost                 PIC 9(3)V99.
+       01  WS-Found-Idx                  PIC 99 VALUE ZEROS.
+       01  WS-Found-Switch                PIC X VALUE "N".
+           88 WS-Entry-Found              VALUE "Y".
+       01  WS-Valid-OilNum-Switch         PIC X VALUE "N".
+           88 WS-Valid-OilNum             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-LOAD-OIL-PRICES.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL Txn-Quit.
+           PERFORM 3000-REWRITE-OIL-PRICES.
+           STOP RUN.
+
+       1000-LOAD-OIL-PRICES.
+           OPEN INPUT OilPriceFile.
+           IF WS-OilPrice-File-Status = "00"
+               READ OilPriceFile
+                   AT END SET EndOfOilPriceFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfOilPriceFile
+                   IF OilPrice-OilNum > ZERO AND OilPrice-OilNum <= 30
+                       MOVE OilPrice-OilNum
+                           TO OPT-OilNum(OilPrice-OilNum)
+                       MOVE OilPrice-Cost
+                           TO OPT-Cost(OilPrice-OilNum)
+                       MOVE "Y" TO OPT-In-Use(OilPrice-OilNum)
+                   ELSE
+                       DISPLAY "WARNING: OILPRICE.DAT OIL NUMBER "
+                           OilPrice-OilNum " OUT OF RANGE - SKIPPED"
+                   END-IF
+                   READ OilPriceFile
+                       AT END SET EndOfOilPriceFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE OilPriceFile
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           DISPLAY "OIL PRICE MAINTENANCE - (A)DD (C)HANGE (D)ELETE "
+               "(Q)UIT".
+           ACCEPT WS-Transaction-Code.
+
+           MOVE "Y" TO WS-Valid-OilNum-Switch.
+           IF Txn-Add OR Txn-Change OR Txn-Delete
+               DISPLAY "OIL NUMBER (01-30)"
+               ACCEPT WS-Entry-OilNum
+               IF WS-Entry-OilNum > ZERO AND WS-Entry-OilNum <= 30
+                   PERFORM 2100-FIND-OIL-ENTRY
+               ELSE
+                   MOVE "N" TO WS-Valid-OilNum-Switch
+                   DISPLAY "OIL NUMBER " WS-Entry-OilNum
+                       " IS OUT OF RANGE (01-30)"
+               END-IF
+           END-IF.
+
+           IF WS-Valid-OilNum
+               EVALUATE TRUE
+                   WHEN Txn-Add
+                       IF WS-Entry-Found
+                           DISPLAY "OIL " WS-Entry-OilNum
+                               " ALREADY ON FILE - USE CHANGE"
+                       ELSE
+                           DISPLAY "PRICE PER UNIT"
+                           ACCEPT WS-Entry-Cost
+                           MOVE WS-Entry-OilNum
+                               TO OPT-OilNum(WS-Entry-OilNum)
+                           MOVE WS-Entry-Cost
+                               TO OPT-Cost(WS-Entry-OilNum)
+                           MOVE "Y" TO OPT-In-Use(WS-Entry-OilNum)
+                       END-IF
+                   WHEN Txn-Change
+                       IF NOT WS-Entry-Found
+                           DISPLAY "OIL " WS-Entry-OilNum
+                               " NOT ON FILE - USE ADD"
+                       ELSE
+                           DISPLAY "NEW PRICE PER UNIT"
+                           ACCEPT WS-Entry-Cost
+                           MOVE WS-Entry-Cost
+                               TO OPT-Cost(WS-Entry-OilNum)
+                       END-IF
+                   WHEN Txn-Delete
+                       IF NOT WS-Entry-Found
+                           DISPLAY "OIL " WS-Entry-OilNum
+                               " NOT ON FILE"
+                       ELSE
+                           MOVE "N" TO OPT-In-Use(WS-Entry-OilNum)
+                       END-IF
+                   WHEN Txn-Quit
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID TRANSACTION CODE"
+               END-EVALUATE
+           END-IF.
+
+       2100-FIND-OIL-ENTRY.
+           MOVE "N" TO WS-Found-Switch.
+           IF OPT-In-Use(WS-Entry-OilNum) = "Y"
+               SET WS-Entry-Found TO TRUE
+           END-IF.
+
+       3000-REWRITE-OIL-PRICES.
+           OPEN OUTPUT OilPriceFile.
+           PERFORM VARYING Oil-Price-Idx FROM 1 BY 1
+               UNTIL Oil-Price-Idx > 30
+               IF OPT-Is-In-Use(Oil-Price-Idx)
+                   MOVE OPT-OilNum(Oil-Price-Idx) TO OilPrice-OilNum
+                   MOVE OPT-Cost(Oil-Price-Idx) TO OilPrice-Cost
+                   WRITE OilPrice-Rec
+               END-IF
+           END-PERFORM.
+           CLOSE OilPriceFile.
+
+       END PROGRAM OilPriceMaint.
