@@ -3,6 +3,13 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modifications:
+      *   - Added Select-CarrierOils / Print-CarrierRep so non-"E"
+      *     oil lines (carrier oils and blended products) get their
+      *     own summary report instead of being dropped on the floor.
+      *   - Oil-Cost prices now loaded at OPEN time from OILPRICE.DAT
+      *     instead of being compiled in as WORKING-STORAGE literals.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AromaSalesReport.
@@ -21,6 +28,69 @@
        SELECT SortedFile ASSIGN TO "SORTSALE.DAT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT CarrierWorkFile ASSIGN TO "CARRIER.TMP".
+
+       SELECT CarrierRep ASSIGN TO "CARRIERSALES.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SuspenseFile ASSIGN TO "SALESUSP.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-Suspense-File-Status.
+
+      * Restart support: the essential-oil extract is written here as
+      * it is built, and CHECKPT.DAT is only marked complete once the
+      * whole of SALES.DAT has been read, so a restart can re-sort
+      * straight from ExtractFile instead of re-reading SALES.DAT.
+       SELECT ExtractFile ASSIGN TO "EXTRACT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-Extract-File-Status.
+
+       SELECT CheckpointFile ASSIGN TO "CHECKPT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-Ckpt-File-Status.
+
+       SELECT BalanceForwardFile ASSIGN TO "BALFWD.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-BalFwd-File-Status.
+
+       SELECT CustExceptionFile ASSIGN TO "CUSTEXC.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Comma-delimited twin of SortedFile/SORTSALE.DAT, for finance
+      * to drop straight into a spreadsheet without column-splitting.
+       SELECT SortedCsvFile ASSIGN TO "SORTSALE.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+      * One-character run-mode override: "E" essential oils only
+      * (the default), "A" all oils. Lets operators pick a mode
+      * without an ACCEPT prompt on an unattended run.
+       SELECT RunParmFile ASSIGN TO "RUNPARM.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-RunParm-File-Status.
+
+      * Customer region/address master, looked up by CustomerID so
+      * the summary can be broken out by territory. Also carries the
+      * sales rep code and commission rate for that customer.
+       SELECT CustMasterFile ASSIGN TO "CUSTMAST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CustMaster-File-Status.
+
+       SELECT CommissionRep ASSIGN TO "COMMISSION.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+      * One line appended per run with the date and final totals, so
+      * trends can be tracked without digging through old printed
+      * reports. Opened EXTEND so history accumulates across runs;
+      * the very first run falls back to OPEN OUTPUT since EXTEND
+      * fails against a file that does not exist yet.
+       SELECT AuditSumFile ASSIGN TO "AUDITSUM.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AuditSum-File-Status.
+       COPY "RUNLOGFC.CPY".
+
        DATA DIVISION.
        FILE SECTION.
        FD SalesFile.
@@ -33,7 +103,12 @@
                    88 EssentialOil   VALUE "E".
                03  SalesFile-OilName         PIC 99.
            02 SalesFile-UnitSize            PIC 99.
-           02 SalesFile-UnitsSold            PIC 999.
+      * Signed so a return or a shipping correction can be posted as
+      * a negative quantity and net back out of the customer's and
+      * the grand totals instead of only ever accumulating upward.
+           02 SalesFile-UnitsSold            PIC S999
+               SIGN IS TRAILING SEPARATE.
+           02 SalesFile-Trans-Date           PIC 9(8).
 
 
        SD WorkFile.
@@ -45,29 +120,189 @@
                03 FILLER               PIC X.
                03 WorkFile-OilNum           PIC 99.
            02 WorkFile-UnitSize             PIC 99.
-           02 WorkFile-UnitSold            PIC 999.
+           02 WorkFile-UnitSold            PIC S999
+               SIGN IS TRAILING SEPARATE.
+      * Original arrival order on SALES.DAT, so a sort secondary-keyed
+      * on WorkFile-OilNum still lists a customer's individual oil
+      * lines in the order the transactions actually happened.
+           02 WorkFile-Trans-Seq           PIC 9(7).
+           02 WorkFile-Trans-Date          PIC 9(8).
 
 
        FD SummaryRep.
-       01 Print-Line                   PIC X(64).
+       01 Print-Line                   PIC X(67).
 
        FD SortedFile.
-       01 Sorted-Rec                   PIC X(33).
+       01 Sorted-Rec                   PIC X(49).
+
+       SD CarrierWorkFile.
+       01 Carrier-Work-Rec.
+           88 EndOfCarrierWorkFile VALUE HIGH-VALUES.
+           02  CarrierWorkFile-CustomerID       PIC X(5).
+           02  CarrierWorkFile-CustomerName     PIC X(20).
+           02  CarrierWorkFile-OilID.
+               03 FILLER               PIC X.
+               03 CarrierWorkFile-OilNum    PIC 99.
+           02 CarrierWorkFile-UnitSize      PIC 99.
+           02 CarrierWorkFile-UnitSold      PIC S999
+               SIGN IS TRAILING SEPARATE.
+
+       FD CarrierRep.
+       01 Carrier-Print-Line            PIC X(64).
+
+      * One line per oil code: 2-digit oil number, a space, then the
+      * unit price as 999V99. Maintained by the pricing desk (see the
+      * OilPriceMaint maintenance transaction) with no recompile
+      * needed to change a rate or add a new oil code.
+       FD OilPriceFile.
+       01 OilPrice-Rec.
+           88 EndOfOilPriceFile    VALUE HIGH-VALUES.
+           02  OilPrice-OilNum          PIC 99.
+           02  FILLER                   PIC X.
+           02  OilPrice-Cost            PIC 9(3)V99.
+
+      * Sales-Rec images that fail the OIL-COST bounds check, so a
+      * bad or unassigned oil code doesn't blow up the sort/report.
+       FD SuspenseFile.
+       01 Suspense-Rec                  PIC X(42).
+
+       FD ExtractFile.
+       01 Extract-Rec                   PIC X(49).
+
+       FD CheckpointFile.
+       01 Checkpoint-Rec.
+           02  Checkpoint-Status        PIC X.
+               88 Checkpoint-Complete   VALUE "C".
+           02  Checkpoint-Kept-Count    PIC 9(7).
+
+      * Carried-forward month-to-date/year-to-date totals. One record,
+      * rewritten at the end of every run.
+       FD BalanceForwardFile.
+       01 BalFwd-Rec.
+           02  BalFwd-Year              PIC 9(4).
+           02  BalFwd-Month             PIC 99.
+           02  BalFwd-MTD-Sales-Value   PIC S9(7)V99.
+           02  BalFwd-YTD-Sales-Value   PIC S9(8)V99.
+           02  BalFwd-MTD-Qty-Sold      PIC S9(7).
+           02  BalFwd-YTD-Qty-Sold      PIC S9(8).
+
+      * Lists CustomerIDs whose name spelling varies across SALES.DAT.
+       FD CustExceptionFile.
+       01 Cust-Exc-Line                 PIC X(64).
 
+       FD SortedCsvFile.
+       01 Sorted-Csv-Line               PIC X(80).
+
+       FD RunParmFile.
+       01 RunParm-Rec.
+           02  RunParm-Mode             PIC X.
+      * Optional run period (YYYYMMDD). Left ZEROS/HIGH-VALUES, or the
+      * whole record omitted, means "no date filter - process
+      * everything on SALES.DAT" so existing RUNPARM.DAT files with
+      * just a mode byte keep working unchanged.
+           02  RunParm-From-Date        PIC 9(8).
+           02  RunParm-To-Date          PIC 9(8).
+      * Optional restart answer for an unattended run. Left off (or
+      * left blank) means "N" - a short record still reads fine since
+      * LINE SEQUENTIAL pads a missing trailing field with spaces.
+           02  RunParm-Restart-Flag     PIC X.
+
+      * One line per customer: CustomerID, region code, the rep code
+      * and commission rate for that account, and a street address.
+      * Maintained by sales admin outside this program.
+       FD CustMasterFile.
+       01 CustMast-Rec.
+           88 EndOfCustMasterFile   VALUE HIGH-VALUES.
+           02  CustMast-CustomerID      PIC X(5).
+           02  FILLER                   PIC X.
+           02  CustMast-Region          PIC X(10).
+           02  FILLER                   PIC X.
+           02  CustMast-RepCode         PIC X(3).
+           02  FILLER                   PIC X.
+           02  CustMast-CommRate        PIC V999.
+           02  FILLER                   PIC X.
+           02  CustMast-Address         PIC X(30).
+
+       FD CommissionRep.
+       01 Commission-Print-Line         PIC X(64).
+
+       FD AuditSumFile.
+       01 AuditSum-Rec.
+           88 EndOfAuditSumFile        VALUE HIGH-VALUES.
+           02  AuditSum-Run-Date.
+               03  AuditSum-Run-Year       PIC 9(4).
+               03  AuditSum-Run-Month      PIC 99.
+               03  AuditSum-Run-Day        PIC 99.
+           02  FILLER                      PIC X.
+           02  AuditSum-Total-Sales        PIC 9(7).
+           02  FILLER                      PIC X.
+           02  AuditSum-Total-Qty-Sold     PIC S9(6).
+           02  FILLER                      PIC X.
+           02  AuditSum-Total-Sales-Value  PIC S9(6)V99.
+
+       COPY "RUNLOGFD.CPY".
 
 
        WORKING-STORAGE SECTION.
 
+       01  WS-Extract-File-Status       PIC XX.
+       01  WS-Ckpt-File-Status          PIC XX.
+       01  WS-BalFwd-File-Status        PIC XX.
+       01  WS-RunParm-File-Status       PIC XX.
+       01  WS-CustMaster-File-Status    PIC XX.
+       01  WS-AuditSum-File-Status      PIC XX.
+       01  WS-Suspense-File-Status      PIC XX.
+       COPY "RUNLOGWS.CPY".
+
+      * Year-over-year comparison, sourced from the run-history log:
+      * the most recent AUDITSUM.DAT entry for the same month one
+      * year ago, so growth can be seen alongside this run's total.
+       01  WS-Prior-Year-Sales-Value    PIC S9(6)V99 VALUE ZEROS.
+       01  WS-Prior-Year-Switch         PIC X VALUE "N".
+           88 Prior-Year-Found          VALUE "Y".
+
+      * Mails the finished report to the sales manager once it's
+      * closed, so it doesn't just sit on disk until someone goes
+      * looking for it.
+       01  Distribute-Command-Line      PIC X(100) VALUE
+           "mail -s AROMASALES-SUMMARY salesmgr < AROMASALES.RPT".
+       01  WS-From-Date                 PIC 9(8) VALUE ZEROS.
+       01  WS-To-Date                   PIC 9(8) VALUE 99999999.
+
+       01  Run-Mode                     PIC X VALUE "E".
+           88 Run-Mode-Essential        VALUE "E", "e".
+           88 Run-Mode-All              VALUE "A", "a".
+
+      * Page control so the column headings repeat on every printed
+      * page instead of just scrolling off the top of a long report.
+       01  WS-Lines-On-Page             PIC 999 VALUE ZEROS.
+       01  WS-Lines-Per-Page            PIC 999 VALUE 55.
+       01  WS-Page-Number               PIC 999 VALUE 1.
+
+       01  WS-Current-Date.
+           02  WS-Current-Year          PIC 9(4).
+           02  WS-Current-Month         PIC 9(2).
+           02  WS-Current-Day           PIC 9(2).
+
+       01  Restart-Answer                PIC X VALUE "N".
+           88 Restart-Requested          VALUE "Y", "y".
+
+      * Set when RUNPARM.DAT is present, so Produce-SummaryRep knows
+      * the restart answer already came from the parameter file and
+      * skips the interactive prompt - the same unattended-vs-operator
+      * split Load-Run-Parameters already uses for Run-Mode.
+       01  WS-RunParm-Present-Switch     PIC X VALUE "N".
+           88 WS-RunParm-Present         VALUE "Y".
+
+       01  Checkpoint-Available          PIC X VALUE "N".
+           88 Checkpoint-Is-Available    VALUE "Y".
+
+      * Oil-Cost is no longer compiled in: Load-Oil-Prices populates
+      * it from OILPRICE.DAT when the report is opened. Any code with
+      * no matching OILPRICE.DAT record stays at zero.
        01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                       VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                       VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                       VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+           02  OIL-COST               PIC 9(3)V99 OCCURS 30 TIMES
+                                       VALUE ZEROS.
 
        01  Report-Heading-Line         PIC X(44)
                    VALUE "              AROMAMORA SUMMARY SALES REPORT".
@@ -88,61 +323,617 @@
        01  Cust-Sales-Line.
            02  Prn-Cust-Name           PIC X(20).
            02  Prn-Cust-Id             PIC BBB9(5).
-           02  Prn-Cust-Sales          PIC BBBBBZZ9.
-           02  Prn-Qty-Sold            PIC BBBBBZZ,ZZ9.
-           02  Prn-Sales-Value         PIC BBBB$$$,$$9.99.
+           02  Prn-Cust-Sales          PIC BBBZZ,ZZ9.
+           02  Prn-Qty-Sold            PIC BBBBZZ,ZZ9-.
+           02  Prn-Sales-Value         PIC BBB$$$,$$9.99-.
+
+      * Top-10-by-sales-value ranking, built from the same Cust-Totals
+      * figures Print-Customer-Lines already computes.
+       01  Customer-Rank-Table.
+           02  Rank-Entry OCCURS 500 TIMES.
+               03  Rank-Cust-Name          PIC X(20).
+               03  Rank-Cust-Id            PIC X(5).
+               03  Rank-Sales-Value        PIC S9(7)V99.
+               03  Rank-Used               PIC X VALUE "N".
+
+       01  Rank-Entry-Count            PIC 9(4) VALUE ZEROS.
+       01  Rank-Pass                   PIC 99.
+       01  Rank-Scan-Idx               PIC 9(4).
+       01  Rank-Best-Idx               PIC 9(4).
+       01  Rank-Best-Value             PIC S9(7)V99.
+
+       01  Top-Customer-Heading-Line   PIC X(44)
+                   VALUE "            TOP 10 CUSTOMERS BY SALES VALUE".
+
+       01  Top-Customer-Line.
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  Prn-Rank-Num            PIC Z9.
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  Prn-Rank-Name           PIC X(20).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  Prn-Rank-Id             PIC X(5).
+           02  FILLER                  PIC X(2)  VALUE SPACES.
+           02  Prn-Rank-Value          PIC $$$,$$9.99.
 
        01  Total-Sales-Line.
            02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER                  PIC X(19) VALUE
            "TOTAL SALES       :".
-           02  Prn-Total-Sales         PIC BBBBBBZZ,ZZ9.
+           02  Prn-Total-Sales         PIC BBZ,ZZZ,ZZ9.
 
 
        01  Total-Qty-Sold-Line.
            02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER                  PIC X(19) VALUE
            "TOTAL QTY SOLD    :".
-           02  Prn-Total-Qty-Sold      PIC BBBBBZZZ,ZZ9.
+           02  Prn-Total-Qty-Sold      PIC BBBBZZZ,ZZ9-.
 
        01  Total-Sales-Value-Line.
            02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER                  PIC X(19) VALUE
            "TOTAL SALES VALUE :".
-           02  Prn-Total-Sales-Value   PIC B$$$$,$$9.99.
+           02  Prn-Total-Sales-Value   PIC $$$$,$$9.99-.
+
+       01  MTD-Sales-Value-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "MTD SALES VALUE   :".
+           02  Prn-MTD-Sales-Value     PIC $$$,$$$,$$9.99-.
+
+       01  YTD-Sales-Value-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "YTD SALES VALUE   :".
+           02  Prn-YTD-Sales-Value     PIC $$,$$$,$$9.99-.
+
+       01  Prior-Year-Value-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(19) VALUE
+           "LAST YEAR THIS MO :".
+           02  Prn-Prior-Year-Value    PIC $$,$$$,$$9.99-.
+
+       01  Prior-Year-None-Line.
+           02  FILLER                  PIC X(33) VALUE SPACES.
+           02  FILLER                  PIC X(31) VALUE
+           "LAST YEAR THIS MO : NO HISTORY".
 
        01  Cust-Totals.
-           02  Cust-Sales              PIC 999.
-           02  Cust-Qty-Sold           PIC 9(5).
-           02  Cust-Sales-Value        PIC 9(5)V99.
+           02  Cust-Sales              PIC 9(5).
+      * Signed: a return/credit line nets back out of the customer's
+      * quantity and value instead of only ever accumulating upward.
+           02  Cust-Qty-Sold           PIC S9(5).
+           02  Cust-Sales-Value        PIC S9(5)V99.
 
        01  Final-Totals.
-           02  Total-Sales             PIC 9(5)    VALUE ZEROS.
-           02  Total-Qty-Sold          PIC 9(6)    VALUE ZEROS.
-           02  Total-Sales-Value       PIC 9(6)V99 VALUE ZEROS.
+           02  Total-Sales             PIC 9(7)    VALUE ZEROS.
+           02  Total-Qty-Sold          PIC S9(6)    VALUE ZEROS.
+           02  Total-Sales-Value       PIC S9(6)V99 VALUE ZEROS.
+
+      * Per-oil subtotals, built up in Print-Customer-Lines and
+      * printed as a breakdown section after the customer listing.
+       01  Oil-Sales-Totals.
+           02  Oil-Sales-Entry OCCURS 30 TIMES.
+               03  Oil-Sales-Qty       PIC S9(6)    VALUE ZEROS.
+               03  Oil-Sales-Value     PIC S9(7)V99 VALUE ZEROS.
+
+       01  Oil-Subtotal-Idx            PIC 99.
+
+       01  Oil-Subtotal-Heading-Line   PIC X(44)
+                   VALUE "            SALES BY ESSENTIAL OIL CODE".
+
+       01  Oil-Subtotal-Line.
+           02  FILLER                  PIC X(10) VALUE "OIL CODE :".
+           02  Prn-Oil-Num             PIC Z9.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(9)  VALUE "QTY SOLD:".
+           02  Prn-Oil-Qty             PIC ZZZ,ZZ9-.
+           02  FILLER                  PIC X(7)  VALUE " VALUE:".
+           02  Prn-Oil-Value           PIC $$,$$$,$$9.99-.
 
        01  Temp-Variables.
-           02  Sale-Qty-Sold           PIC 99999.
-           02  Value-Of-Sale           PIC 999999V99.
+           02  Sale-Qty-Sold           PIC S99999.
+           02  Value-Of-Sale           PIC S999999V99.
            02  Prev-Cust-Id            PIC X(5).
 
+      * Carrier-oil (non-essential) report working storage. Mirrors
+      * the essential-oil Cust-Totals / Final-Totals layouts above.
+       01  Carrier-Cust-Totals.
+           02  Carrier-Cust-Sales        PIC 9(5).
+           02  Carrier-Cust-Qty-Sold     PIC S9(5).
+           02  Carrier-Cust-Sales-Value  PIC S9(5)V99.
+
+       01  Carrier-Final-Totals.
+           02  Carrier-Total-Sales        PIC 9(7)    VALUE ZEROS.
+           02  Carrier-Total-Qty-Sold     PIC S9(6)    VALUE ZEROS.
+           02  Carrier-Total-Sales-Value  PIC S9(6)V99 VALUE ZEROS.
+
+       01  Carrier-Prev-Cust-Id          PIC X(5).
+
+       01  Carrier-Heading-Line          PIC X(44)
+                   VALUE "               AROMAMORA CARRIER OIL REPORT".
+
+      * Input/kept/dropped reconciliation for the essential-oil
+      * extract, so a short count can be told apart from a bad run.
+      * Arrival-order counter stamped onto each Work-Rec released by
+      * Select-EssentialOils, giving the sort a tie-breaker within a
+      * customer's oil-number group.
+       01  Trans-Seq-Counter            PIC 9(7) VALUE ZEROS.
+
+       01  Essential-Record-Counts.
+           02  Count-Essential-In        PIC 9(7) VALUE ZEROS.
+           02  Count-Essential-Kept      PIC 9(7) VALUE ZEROS.
+           02  Count-Essential-Dropped   PIC 9(7) VALUE ZEROS.
+
+      * First-seen CustomerID/CustomerName pairs, used to flag a
+      * CustomerID that shows up under more than one spelling -
+      * WorkFile is sorted by name, so same-ID records can land in
+      * different customer blocks and this can't be caught there.
+       01  Cust-Name-Check-Table.
+           02  Cust-Name-Check-Entry OCCURS 500 TIMES.
+               03  CNC-CustomerID        PIC X(5).
+               03  CNC-CustomerName      PIC X(20).
+
+       01  Cust-Name-Check-Count        PIC 9(4) VALUE ZEROS.
+       01  CNC-Idx                      PIC 9(4).
+       01  CNC-Found                    PIC X    VALUE "N".
+           88 CNC-Was-Found             VALUE "Y".
+
+      * CustomerID/region lookup loaded from CUSTMAST.DAT at OPEN
+      * time, so the summary can be broken out by territory.
+       01  Cust-Master-Table.
+           02  Cust-Master-Entry OCCURS 500 TIMES.
+               03  CM-CustomerID         PIC X(5).
+               03  CM-Region             PIC X(10).
+               03  CM-RepCode            PIC X(3).
+               03  CM-CommRate           PIC V999.
+
+       01  Cust-Master-Count           PIC 9(4) VALUE ZEROS.
+       01  CM-Idx                      PIC 9(4).
+       01  CM-Found                    PIC X    VALUE "N".
+           88 CM-Was-Found             VALUE "Y".
+       01  Cust-Region                 PIC X(10).
+       01  Cust-RepCode                PIC X(3).
+       01  Cust-CommRate                PIC V999.
+
+      * Commission totals accumulated per sales rep as each customer
+      * block is printed, keyed by CM-RepCode.
+       01  Rep-Totals.
+           02  Rep-Totals-Entry OCCURS 50 TIMES.
+               03  RepT-RepCode          PIC X(3).
+               03  RepT-Qty              PIC S9(9).
+               03  RepT-Sales-Value      PIC S9(9)V99.
+               03  RepT-Commission       PIC S9(7)V99.
+
+       01  Rep-Totals-Count            PIC 99   VALUE ZEROS.
+       01  RepT-Idx                    PIC 99.
+       01  Commission-Amount           PIC S9(7)V99.
+
+       01  Commission-Heading-Line     PIC X(64) VALUE
+           " SALES-REP COMMISSION REPORT".
+
+       01  Commission-Topic-Line       PIC X(64) VALUE
+           " REP   QTY SOLD        SALES VALUE        COMMISSION".
+
+       01  Commission-Line.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  Prn-Rep-Code            PIC X(3).
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  Prn-Rep-Qty             PIC Z,ZZZ,ZZZ,ZZ9-.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  Prn-Rep-Sales-Value     PIC ZZZ,ZZZ,ZZ9.99-.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  Prn-Rep-Commission      PIC Z,ZZZ,ZZ9.99-.
+
+      * Region totals accumulated as each customer block is printed,
+      * keyed by the region looked up from Cust-Master-Table.
+       01  Region-Totals.
+           02  Region-Totals-Entry OCCURS 20 TIMES.
+               03  RT-Region             PIC X(10).
+               03  RT-Qty                PIC S9(9).
+               03  RT-Value              PIC S9(9)V99.
+
+       01  Region-Totals-Count         PIC 99   VALUE ZEROS.
+       01  RT-Idx                      PIC 99.
+
+       01  Region-Subtotal-Heading-Line PIC X(64) VALUE
+           " SALES BY REGION".
+
+       01  Region-Subtotal-Topic-Line  PIC X(64) VALUE
+           " REGION          QTY SOLD        SALES VALUE".
+
+       01  Region-Subtotal-Line.
+           02  FILLER                  PIC X(1)  VALUE SPACES.
+           02  Prn-Region              PIC X(10).
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  Prn-Region-Qty          PIC Z,ZZZ,ZZZ,ZZ9-.
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  Prn-Region-Value        PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01  Cust-Exc-Heading-Line        PIC X(64) VALUE
+           " CUSTOMER NAME-CONSISTENCY EXCEPTIONS".
+
+       01  Cust-Exc-Topic-Line          PIC X(64) VALUE
+           " CUST-ID   NAME ON FILE             CONFLICTING NAME".
+
+       01  Cust-Exc-Detail-Line.
+           02  FILLER                   PIC X(1)  VALUE SPACES.
+           02  CE-Cust-Id               PIC X(5).
+           02  FILLER                   PIC X(3)  VALUE SPACES.
+           02  CE-Name-On-File          PIC X(20).
+           02  FILLER                   PIC X(3)  VALUE SPACES.
+           02  CE-Conflicting-Name      PIC X(20).
+
+       01  Control-Count-Line.
+           02  FILLER                    PIC X(17) VALUE
+               "SALES.DAT  IN:  ".
+           02  Prn-Count-In              PIC ZZZZ,ZZ9.
+           02  FILLER                    PIC X(10) VALUE "  KEPT:  ".
+           02  Prn-Count-Kept            PIC ZZZZ,ZZ9.
+           02  FILLER                    PIC X(11) VALUE " DROPPED:  ".
+           02  Prn-Count-Dropped         PIC ZZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        Produce-SummaryRep.
-           SORT WorkFile ON ASCENDING WorkFile-CustomerName
-                INPUT PROCEDURE IS Select-EssentialOils
-                OUTPUT PROCEDURE IS Print-SummaryRep.
+           PERFORM Log-Run-Start.
+           PERFORM Load-Oil-Prices.
+           PERFORM Load-Customer-Master.
+           PERFORM Load-Run-Parameters.
+           PERFORM Load-Balance-Forward.
+           PERFORM Check-Checkpoint.
+
+      * RUNPARM.DAT already supplied Restart-Answer above when present,
+      * the same as it does for Run-Mode - an unattended run never
+      * blocks on the console waiting for this keystroke.
+           IF NOT WS-RunParm-Present
+               DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)? "
+               ACCEPT Restart-Answer
+           END-IF.
+
+           IF Restart-Requested AND Checkpoint-Is-Available
+      * A restart re-sorts from the prior run's own ExtractFile, so
+      * SALESUSP.DAT is appended to rather than truncated - the
+      * interrupted run's exception trail stays intact for review.
+               OPEN EXTEND SuspenseFile
+               IF WS-Suspense-File-Status NOT = "00"
+                   OPEN OUTPUT SuspenseFile
+               END-IF
+               DISPLAY
+               "RESUMING FROM CHECKPOINT - SKIPPING SALES.DAT EXTRACT"
+               SORT WorkFile ON ASCENDING WorkFile-CustomerName
+                    ON ASCENDING WorkFile-OilNum
+                    ON ASCENDING WorkFile-Trans-Seq
+                    USING ExtractFile
+                    OUTPUT PROCEDURE IS Print-SummaryRep
+           ELSE
+               OPEN OUTPUT SuspenseFile
+               SORT WorkFile ON ASCENDING WorkFile-CustomerName
+                    ON ASCENDING WorkFile-OilNum
+                    ON ASCENDING WorkFile-Trans-Seq
+                    INPUT PROCEDURE IS Select-EssentialOils
+                    OUTPUT PROCEDURE IS Print-SummaryRep
+           END-IF.
+
+      * All-oils mode already folds carrier/blended lines into the
+      * summary extract above, so the standalone carrier report only
+      * runs for essential-only mode - otherwise every carrier-oil
+      * sale (and suspense entry) would be counted twice.
+           IF NOT Run-Mode-All
+               SORT CarrierWorkFile
+                    ON ASCENDING CarrierWorkFile-CustomerName
+                    INPUT PROCEDURE IS Select-CarrierOils
+                    OUTPUT PROCEDURE IS Print-CarrierRep
+           END-IF.
+
+           CLOSE SuspenseFile.
 
+           PERFORM Log-Run-Complete.
            STOP RUN.
 
+      * Looks for a prior checkpoint left by Select-EssentialOils. A
+      * missing or incomplete checkpoint just means "start fresh".
+       Check-Checkpoint.
+           OPEN INPUT CheckpointFile.
+           IF WS-Ckpt-File-Status = "00"
+               READ CheckpointFile
+               IF WS-Ckpt-File-Status = "00" AND Checkpoint-Complete
+                   SET Checkpoint-Is-Available TO TRUE
+               END-IF
+               CLOSE CheckpointFile
+           END-IF.
+
+      * Picks essential-only vs. all-oil processing for the main
+      * summary report. RUNPARM.DAT lets this be set for an
+      * unattended run; otherwise the operator is prompted for it.
+       Load-Run-Parameters.
+           OPEN INPUT RunParmFile.
+           IF WS-RunParm-File-Status = "00"
+               SET WS-RunParm-Present TO TRUE
+               READ RunParmFile
+               IF WS-RunParm-File-Status = "00"
+                   MOVE RunParm-Mode TO Run-Mode
+                   IF RunParm-From-Date > ZERO
+                       MOVE RunParm-From-Date TO WS-From-Date
+                   END-IF
+                   IF RunParm-To-Date > ZERO
+                       MOVE RunParm-To-Date TO WS-To-Date
+                   END-IF
+                   MOVE RunParm-Restart-Flag TO Restart-Answer
+               END-IF
+               CLOSE RunParmFile
+           ELSE
+               DISPLAY
+               "PROCESS (E)SSENTIAL OILS ONLY OR (A)LL OILS? "
+               ACCEPT Run-Mode
+           END-IF.
+
+           IF NOT Run-Mode-Essential AND NOT Run-Mode-All
+               MOVE "E" TO Run-Mode
+           END-IF.
+
+      * Reads the carried-forward MTD/YTD totals and rolls them over
+      * to a new month or year if the run's date has moved on.
+       Load-Balance-Forward.
+           MOVE ZEROS TO BalFwd-Rec.
+           OPEN INPUT BalanceForwardFile.
+           IF WS-BalFwd-File-Status = "00"
+               READ BalanceForwardFile
+               CLOSE BalanceForwardFile
+           END-IF.
+
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+
+           IF BalFwd-Year NOT = WS-Current-Year
+               MOVE ZEROS TO BalFwd-YTD-Sales-Value,
+                   BalFwd-YTD-Qty-Sold
+               MOVE ZEROS TO BalFwd-MTD-Sales-Value,
+                   BalFwd-MTD-Qty-Sold
+               MOVE WS-Current-Year TO BalFwd-Year
+               MOVE WS-Current-Month TO BalFwd-Month
+           ELSE
+               IF BalFwd-Month NOT = WS-Current-Month
+                   MOVE ZEROS TO BalFwd-MTD-Sales-Value,
+                       BalFwd-MTD-Qty-Sold
+                   MOVE WS-Current-Month TO BalFwd-Month
+               END-IF
+           END-IF.
+
+      * Loads the OIL-COST table from the external price master so a
+      * price change or a new oil code doesn't need a recompile.
+       Load-Oil-Prices.
+           OPEN INPUT OilPriceFile.
+           READ OilPriceFile
+               AT END SET EndOfOilPriceFile TO TRUE
+           END-READ.
+
+           PERFORM UNTIL EndOfOilPriceFile
+               IF OilPrice-OilNum > ZERO
+                   AND OilPrice-OilNum <= 30
+                   MOVE OilPrice-Cost TO OIL-COST(OilPrice-OilNum)
+               END-IF
+               READ OilPriceFile
+                   AT END SET EndOfOilPriceFile TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE OilPriceFile.
+
+      * Loads the CustomerID/region cross-reference from CUSTMAST.DAT.
+      * A missing master file just leaves Cust-Master-Table empty, so
+      * every customer falls back to region "UNKNOWN" rather than the
+      * run blowing up.
+       Load-Customer-Master.
+           OPEN INPUT CustMasterFile.
+           IF WS-CustMaster-File-Status = "00"
+               READ CustMasterFile
+                   AT END SET EndOfCustMasterFile TO TRUE
+               END-READ
+
+               PERFORM UNTIL EndOfCustMasterFile
+                   IF Cust-Master-Count < 500
+                       ADD 1 TO Cust-Master-Count
+                       MOVE CustMast-CustomerID
+                           TO CM-CustomerID(Cust-Master-Count)
+                       MOVE CustMast-Region
+                           TO CM-Region(Cust-Master-Count)
+                       MOVE CustMast-RepCode
+                           TO CM-RepCode(Cust-Master-Count)
+                       MOVE CustMast-CommRate
+                           TO CM-CommRate(Cust-Master-Count)
+                   ELSE
+                       DISPLAY "WARNING: CUSTMAST.DAT TABLE FULL, "
+                           "CUSTOMER " CustMast-CustomerID " SKIPPED"
+                   END-IF
+                   READ CustMasterFile
+                       AT END SET EndOfCustMasterFile TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE CustMasterFile
+           END-IF.
+
+      * Looks up the region for the customer currently being printed,
+      * defaulting to "UNKNOWN" when the customer isn't on file.
+       Lookup-Cust-Region.
+           MOVE "N" TO CM-Found.
+           MOVE "UNKNOWN" TO Cust-Region.
+           MOVE SPACES TO Cust-RepCode.
+           MOVE ZERO TO Cust-CommRate.
+           PERFORM VARYING CM-Idx FROM 1 BY 1
+               UNTIL CM-Idx > Cust-Master-Count OR CM-Was-Found
+               IF CM-CustomerID(CM-Idx) = Prev-Cust-Id
+                   MOVE "Y" TO CM-Found
+                   MOVE CM-Region(CM-Idx) TO Cust-Region
+                   MOVE CM-RepCode(CM-Idx) TO Cust-RepCode
+                   MOVE CM-CommRate(CM-Idx) TO Cust-CommRate
+               END-IF
+           END-PERFORM.
+
+      * Finds (or creates) the Rep-Totals entry for Cust-RepCode and
+      * folds the just-printed customer's sales value and commission
+      * (at that customer's CommRate) into it. A customer with no rep
+      * code on file earns no commission line.
+       Find-Rep-Commission.
+           IF Cust-RepCode NOT = SPACES
+               COMPUTE Commission-Amount ROUNDED =
+                   Cust-Sales-Value * Cust-CommRate
+
+               MOVE "N" TO CM-Found
+               PERFORM VARYING RepT-Idx FROM 1 BY 1
+                   UNTIL RepT-Idx > Rep-Totals-Count OR CM-Was-Found
+                   IF RepT-RepCode(RepT-Idx) = Cust-RepCode
+                       MOVE "Y" TO CM-Found
+                       ADD Cust-Qty-Sold TO RepT-Qty(RepT-Idx)
+                       ADD Cust-Sales-Value
+                           TO RepT-Sales-Value(RepT-Idx)
+                       ADD Commission-Amount
+                           TO RepT-Commission(RepT-Idx)
+                   END-IF
+               END-PERFORM
+
+               IF NOT CM-Was-Found AND Rep-Totals-Count < 50
+                   ADD 1 TO Rep-Totals-Count
+                   MOVE Cust-RepCode TO RepT-RepCode(Rep-Totals-Count)
+                   MOVE Cust-Qty-Sold TO RepT-Qty(Rep-Totals-Count)
+                   MOVE Cust-Sales-Value
+                       TO RepT-Sales-Value(Rep-Totals-Count)
+                   MOVE Commission-Amount
+                       TO RepT-Commission(Rep-Totals-Count)
+               END-IF
+           END-IF.
+
+      * Finds (or creates) the Region-Totals entry for Cust-Region and
+      * folds the just-printed customer's figures into it.
+       Find-Region-Total.
+           PERFORM Lookup-Cust-Region.
+
+           MOVE "N" TO CM-Found.
+           PERFORM VARYING RT-Idx FROM 1 BY 1
+               UNTIL RT-Idx > Region-Totals-Count OR CM-Was-Found
+               IF RT-Region(RT-Idx) = Cust-Region
+                   MOVE "Y" TO CM-Found
+                   ADD Cust-Qty-Sold TO RT-Qty(RT-Idx)
+                   ADD Cust-Sales-Value TO RT-Value(RT-Idx)
+               END-IF
+           END-PERFORM.
+
+           IF NOT CM-Was-Found AND Region-Totals-Count < 20
+               ADD 1 TO Region-Totals-Count
+               MOVE Cust-Region TO RT-Region(Region-Totals-Count)
+               MOVE Cust-Qty-Sold TO RT-Qty(Region-Totals-Count)
+               MOVE Cust-Sales-Value TO RT-Value(Region-Totals-Count)
+           END-IF.
+
+      * Flags a CustomerID whose name doesn't match the first spelling
+      * seen for that ID anywhere else in SALES.DAT.
+       Check-Cust-Name-Consistency.
+           MOVE "N" TO CNC-Found.
+           PERFORM VARYING CNC-Idx FROM 1 BY 1
+               UNTIL CNC-Idx > Cust-Name-Check-Count OR CNC-Was-Found
+               IF CNC-CustomerID(CNC-Idx) = SalesFile-CustomerID
+                   MOVE "Y" TO CNC-Found
+                   IF CNC-CustomerName(CNC-Idx)
+                       NOT = SalesFile-CustomerName
+                       MOVE SalesFile-CustomerID TO CE-Cust-Id
+                       MOVE CNC-CustomerName(CNC-Idx) TO CE-Name-On-File
+                       MOVE SalesFile-CustomerName
+                           TO CE-Conflicting-Name
+                       WRITE Cust-Exc-Line FROM Cust-Exc-Detail-Line
+                       AFTER ADVANCING 1 LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF NOT CNC-Was-Found
+               IF Cust-Name-Check-Count < 500
+                   ADD 1 TO Cust-Name-Check-Count
+                   MOVE SalesFile-CustomerID
+                       TO CNC-CustomerID(Cust-Name-Check-Count)
+                   MOVE SalesFile-CustomerName
+                       TO CNC-CustomerName(Cust-Name-Check-Count)
+               ELSE
+                   DISPLAY "WARNING: NAME-CHECK TABLE FULL, CUSTOMER "
+                       SalesFile-CustomerID " NOT TRACKED"
+               END-IF
+           END-IF.
+
        Select-EssentialOils.
            OPEN INPUT SalesFile.
+           OPEN OUTPUT ExtractFile.
+           OPEN OUTPUT CustExceptionFile.
+           WRITE Cust-Exc-Line FROM Cust-Exc-Heading-Line
+           AFTER ADVANCING 1 LINE.
+           WRITE Cust-Exc-Line FROM Cust-Exc-Topic-Line
+           AFTER ADVANCING 2 LINES.
+
            READ SalesFile
                AT END SET EndOfSalesFile TO TRUE
            END-READ.
 
            PERFORM UNTIL EndOfSalesFile
-               IF EssentialOil
-                   RELEASE Work-Rec FROM Sales-Rec
+               ADD 1 TO Count-Essential-In
+               PERFORM Check-Cust-Name-Consistency
+               IF (Run-Mode-All OR EssentialOil)
+                   AND SalesFile-Trans-Date >= WS-From-Date
+                   AND SalesFile-Trans-Date <= WS-To-Date
+                   IF SalesFile-OilName > ZERO
+                       AND SalesFile-OilName <= 30
+                       ADD 1 TO Trans-Seq-Counter
+                       MOVE SalesFile-CustomerID TO WorkFile-CustomerID
+                       MOVE SalesFile-CustomerName
+                           TO WorkFile-CustomerName
+                       MOVE SalesFile-OilID TO WorkFile-OilID
+                       MOVE SalesFile-UnitSize TO WorkFile-UnitSize
+                       MOVE SalesFile-UnitsSold TO WorkFile-UnitSold
+                       MOVE Trans-Seq-Counter TO WorkFile-Trans-Seq
+                       MOVE SalesFile-Trans-Date
+                           TO WorkFile-Trans-Date
+                       RELEASE Work-Rec
+                       WRITE Extract-Rec FROM Work-Rec
+                       ADD 1 TO Count-Essential-Kept
+                   ELSE
+                       WRITE Suspense-Rec FROM Sales-Rec
+                       ADD 1 TO Count-Essential-Dropped
+                   END-IF
+               ELSE
+                   ADD 1 TO Count-Essential-Dropped
+               END-IF
+               READ SalesFile
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE SalesFile, ExtractFile, CustExceptionFile.
+
+           OPEN OUTPUT CheckpointFile.
+           SET Checkpoint-Complete TO TRUE.
+           MOVE Count-Essential-Kept TO Checkpoint-Kept-Count.
+           WRITE Checkpoint-Rec.
+           CLOSE CheckpointFile.
+
+           MOVE Count-Essential-In TO Prn-Count-In.
+           MOVE Count-Essential-Kept TO Prn-Count-Kept.
+           MOVE Count-Essential-Dropped TO Prn-Count-Dropped.
+           DISPLAY "ESSENTIAL-OIL EXTRACT CONTROL TOTALS".
+           DISPLAY Control-Count-Line.
+
+      * Second pass over SALES.DAT for the carrier-oil / blended
+      * product lines (anything that is not EssentialOil).
+       Select-CarrierOils.
+           OPEN INPUT SalesFile.
+           READ SalesFile
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ.
+
+           PERFORM UNTIL EndOfSalesFile
+               IF NOT EssentialOil
+                   AND SalesFile-Trans-Date >= WS-From-Date
+                   AND SalesFile-Trans-Date <= WS-To-Date
+                   IF SalesFile-OilName > ZERO
+                       AND SalesFile-OilName <= 30
+                       RELEASE Carrier-Work-Rec FROM Sales-Rec
+                   ELSE
+                       WRITE Suspense-Rec FROM Sales-Rec
+                   END-IF
                END-IF
                READ SalesFile
                    AT END SET EndOfSalesFile TO TRUE
@@ -154,12 +945,21 @@
        Print-SummaryRep.
            OPEN OUTPUT SummaryRep.
            OPEN OUTPUT SortedFile.
+           OPEN OUTPUT SortedCsvFile.
+           OPEN OUTPUT CommissionRep.
+           WRITE Commission-Print-Line FROM Commission-Heading-Line
+           AFTER ADVANCING 1 LINE.
+           WRITE Commission-Print-Line FROM Commission-Topic-Line
+           AFTER ADVANCING 2 LINES.
+
+           MOVE 1 TO WS-Page-Number.
            WRITE Print-Line FROM Report-Heading-Line
            AFTER ADVANCING 1 LINE.
            WRITE Print-Line FROM Report-Heading-Underline
            AFTER ADVANCING 1 LINE.
            WRITE Print-Line FROM Topic-Heading-Line
            AFTER ADVANCING 3 LINES.
+           MOVE 5 TO WS-Lines-On-Page.
 
            RETURN WorkFile
                AT END SET EndOfWorkFile TO TRUE
@@ -180,7 +980,133 @@
            WRITE Print-Line FROM Total-Sales-Value-Line
            AFTER ADVANCING 2 LINES.
 
-           CLOSE SummaryRep, SortedFile.
+           ADD Total-Sales-Value TO BalFwd-MTD-Sales-Value,
+               BalFwd-YTD-Sales-Value.
+           ADD Total-Qty-Sold TO BalFwd-MTD-Qty-Sold,
+               BalFwd-YTD-Qty-Sold.
+
+           MOVE BalFwd-MTD-Sales-Value TO Prn-MTD-Sales-Value.
+           WRITE Print-Line FROM MTD-Sales-Value-Line
+           AFTER ADVANCING 2 LINES.
+
+           MOVE BalFwd-YTD-Sales-Value TO Prn-YTD-Sales-Value.
+           WRITE Print-Line FROM YTD-Sales-Value-Line
+           AFTER ADVANCING 1 LINE.
+
+           OPEN OUTPUT BalanceForwardFile.
+           WRITE BalFwd-Rec.
+           CLOSE BalanceForwardFile.
+
+           PERFORM Find-Prior-Year-Total.
+           IF Prior-Year-Found
+               MOVE WS-Prior-Year-Sales-Value TO Prn-Prior-Year-Value
+               WRITE Print-Line FROM Prior-Year-Value-Line
+               AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE Print-Line FROM Prior-Year-None-Line
+               AFTER ADVANCING 1 LINE
+           END-IF.
+
+           PERFORM Log-Run-History.
+
+           WRITE Print-Line FROM Oil-Subtotal-Heading-Line
+           AFTER ADVANCING 3 LINES.
+
+           PERFORM VARYING Oil-Subtotal-Idx FROM 1 BY 1
+               UNTIL Oil-Subtotal-Idx > 30
+               IF Oil-Sales-Qty(Oil-Subtotal-Idx) NOT = ZERO
+                   MOVE Oil-Subtotal-Idx TO Prn-Oil-Num
+                   MOVE Oil-Sales-Qty(Oil-Subtotal-Idx) TO Prn-Oil-Qty
+                   MOVE Oil-Sales-Value(Oil-Subtotal-Idx)
+                       TO Prn-Oil-Value
+                   WRITE Print-Line FROM Oil-Subtotal-Line
+                   AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+
+           WRITE Print-Line FROM Region-Subtotal-Heading-Line
+           AFTER ADVANCING 3 LINES.
+           WRITE Print-Line FROM Region-Subtotal-Topic-Line
+           AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING RT-Idx FROM 1 BY 1
+               UNTIL RT-Idx > Region-Totals-Count
+               MOVE RT-Region(RT-Idx) TO Prn-Region
+               MOVE RT-Qty(RT-Idx) TO Prn-Region-Qty
+               MOVE RT-Value(RT-Idx) TO Prn-Region-Value
+               WRITE Print-Line FROM Region-Subtotal-Line
+               AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+           PERFORM VARYING RepT-Idx FROM 1 BY 1
+               UNTIL RepT-Idx > Rep-Totals-Count
+               MOVE RepT-RepCode(RepT-Idx) TO Prn-Rep-Code
+               MOVE RepT-Qty(RepT-Idx) TO Prn-Rep-Qty
+               MOVE RepT-Sales-Value(RepT-Idx) TO Prn-Rep-Sales-Value
+               MOVE RepT-Commission(RepT-Idx) TO Prn-Rep-Commission
+               WRITE Commission-Print-Line FROM Commission-Line
+               AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+           CLOSE CommissionRep.
+
+           PERFORM Print-Top-Customers.
+
+           CLOSE SummaryRep, SortedFile, SortedCsvFile.
+
+           PERFORM Distribute-SummaryRep.
+
+      * Spools the closed AROMASALES.RPT out to the sales manager so
+      * the finished report doesn't just sit on disk waiting for
+      * someone to remember to open it.
+       Distribute-SummaryRep.
+           CALL "SYSTEM" USING Distribute-Command-Line.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "WARNING: AROMASALES.RPT DISTRIBUTION FAILED, "
+                   "RETURN CODE " RETURN-CODE
+           END-IF.
+
+      * Scans the run-history log for the most recent entry that
+      * matches this calendar month one year ago, so the summary can
+      * show a same-period comparison. A blank/missing AUDITSUM.DAT
+      * simply leaves Prior-Year-Found at "N".
+       Find-Prior-Year-Total.
+           MOVE "N" TO WS-Prior-Year-Switch.
+           MOVE ZEROS TO WS-Prior-Year-Sales-Value.
+           OPEN INPUT AuditSumFile.
+           IF WS-AuditSum-File-Status = "00"
+               READ AuditSumFile
+                   AT END SET EndOfAuditSumFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfAuditSumFile
+                   IF AuditSum-Run-Year = WS-Current-Year - 1
+                       AND AuditSum-Run-Month = WS-Current-Month
+                       SET Prior-Year-Found TO TRUE
+                       MOVE AuditSum-Total-Sales-Value
+                           TO WS-Prior-Year-Sales-Value
+                   END-IF
+                   READ AuditSumFile
+                       AT END SET EndOfAuditSumFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE AuditSumFile
+           END-IF.
+
+      * Appends the run date and final totals to AUDITSUM.DAT so
+      * trends can be tracked across runs without digging through
+      * old printed reports. EXTEND fails against a file that does
+      * not exist yet, so the first-ever run falls back to OUTPUT.
+       Log-Run-History.
+           OPEN EXTEND AuditSumFile
+           IF WS-AuditSum-File-Status NOT = "00"
+               OPEN OUTPUT AuditSumFile
+           END-IF
+           MOVE WS-Current-Date TO AuditSum-Run-Date
+           MOVE Total-Sales TO AuditSum-Total-Sales
+           MOVE Total-Qty-Sold TO AuditSum-Total-Qty-Sold
+           MOVE Total-Sales-Value TO AuditSum-Total-Sales-Value
+           WRITE AuditSum-Rec
+           CLOSE AuditSumFile.
 
        Print-Customer-Lines.
            MOVE ZEROS TO Cust-Totals.
@@ -189,7 +1115,26 @@
 
            PERFORM UNTIL WorkFile-CustomerID NOT = Prev-Cust-Id
                WRITE Sorted-Rec FROM Work-Rec
+
+               MOVE SPACES TO Sorted-Csv-Line
+               STRING WorkFile-CustomerID   DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      WorkFile-CustomerName DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      WorkFile-OilNum       DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      WorkFile-UnitSize     DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      WorkFile-UnitSold     DELIMITED BY SIZE
+                   INTO Sorted-Csv-Line
+               END-STRING
+               WRITE Sorted-Csv-Line
+
                ADD 1 TO Cust-Sales, Total-Sales
+                   ON SIZE ERROR
+                       DISPLAY "WARNING: SALES COUNT OVERFLOW FOR "
+                           "CUSTOMER " WorkFile-CustomerID
+               END-ADD
 
                COMPUTE Sale-Qty-Sold = WorkFile-UnitSize *
                WorkFile-UnitSold
@@ -200,6 +1145,9 @@
                ADD Value-Of-Sale TO Cust-Sales-Value,
                Total-Sales-Value
 
+               ADD Sale-Qty-Sold TO Oil-Sales-Qty(WorkFile-OilNum)
+               ADD Value-Of-Sale TO Oil-Sales-Value(WorkFile-OilNum)
+
                RETURN WorkFile
                    AT END SET EndOfWorkFile TO TRUE
                END-RETURN
@@ -209,5 +1157,141 @@
            MOVE Cust-Qty-Sold TO Prn-Qty-Sold.
            MOVE Cust-Sales-Value TO Prn-Sales-Value.
 
+           PERFORM Find-Region-Total.
+           PERFORM Find-Rep-Commission.
+
+           IF WS-Lines-On-Page >= WS-Lines-Per-Page
+               PERFORM Write-Report-Headings
+           END-IF.
+
            WRITE Print-Line FROM Cust-Sales-Line AFTER ADVANCING 2
            LINES.
+           ADD 2 TO WS-Lines-On-Page.
+
+           IF Rank-Entry-Count < 500
+               ADD 1 TO Rank-Entry-Count
+               MOVE Prn-Cust-Name TO Rank-Cust-Name(Rank-Entry-Count)
+               MOVE Prev-Cust-Id TO Rank-Cust-Id(Rank-Entry-Count)
+               MOVE Cust-Sales-Value
+                   TO Rank-Sales-Value(Rank-Entry-Count)
+           ELSE
+               DISPLAY "WARNING: TOP-CUSTOMER RANK TABLE FULL, "
+                   "CUSTOMER " Prev-Cust-Id " NOT RANKED"
+           END-IF.
+
+      * Re-prints the column headings at the top of a new page once
+      * WS-Lines-Per-Page worth of customer lines have been written.
+       Write-Report-Headings.
+           ADD 1 TO WS-Page-Number.
+           WRITE Print-Line FROM Report-Heading-Line
+           AFTER ADVANCING PAGE.
+           WRITE Print-Line FROM Report-Heading-Underline
+           AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Topic-Heading-Line
+           AFTER ADVANCING 3 LINES.
+           MOVE 5 TO WS-Lines-On-Page.
+
+      * Selects the ten highest Rank-Sales-Value entries gathered
+      * above, highest first, without disturbing the underlying table.
+       Print-Top-Customers.
+           WRITE Print-Line FROM Top-Customer-Heading-Line
+           AFTER ADVANCING 3 LINES.
+
+           PERFORM VARYING Rank-Pass FROM 1 BY 1
+               UNTIL Rank-Pass > 10 OR Rank-Pass > Rank-Entry-Count
+               MOVE ZEROS TO Rank-Best-Value
+               MOVE ZEROS TO Rank-Best-Idx
+               PERFORM VARYING Rank-Scan-Idx FROM 1 BY 1
+                   UNTIL Rank-Scan-Idx > Rank-Entry-Count
+                   IF Rank-Used(Rank-Scan-Idx) = "N"
+                       AND Rank-Sales-Value(Rank-Scan-Idx)
+                           > Rank-Best-Value
+                       MOVE Rank-Sales-Value(Rank-Scan-Idx)
+                           TO Rank-Best-Value
+                       MOVE Rank-Scan-Idx TO Rank-Best-Idx
+                   END-IF
+               END-PERFORM
+
+               IF Rank-Best-Idx > ZERO
+                   MOVE "Y" TO Rank-Used(Rank-Best-Idx)
+                   MOVE Rank-Pass TO Prn-Rank-Num
+                   MOVE Rank-Cust-Name(Rank-Best-Idx) TO Prn-Rank-Name
+                   MOVE Rank-Cust-Id(Rank-Best-Idx) TO Prn-Rank-Id
+                   MOVE Rank-Sales-Value(Rank-Best-Idx)
+                       TO Prn-Rank-Value
+                   WRITE Print-Line FROM Top-Customer-Line
+                   AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+
+      * Carrier-oil report: same shape as Print-SummaryRep/
+      * Print-Customer-Lines above but driven off CarrierWorkFile and
+      * its own running totals, so essential-oil figures are untouched.
+       Print-CarrierRep.
+           OPEN OUTPUT CarrierRep.
+           WRITE Carrier-Print-Line FROM Carrier-Heading-Line
+           AFTER ADVANCING 1 LINE.
+           WRITE Carrier-Print-Line FROM Report-Heading-Underline
+           AFTER ADVANCING 1 LINE.
+           WRITE Carrier-Print-Line FROM Topic-Heading-Line
+           AFTER ADVANCING 3 LINES.
+
+           RETURN CarrierWorkFile
+               AT END SET EndOfCarrierWorkFile TO TRUE
+           END-RETURN.
+
+           PERFORM Print-Carrier-Customer-Lines
+               UNTIL EndOfCarrierWorkFile.
+
+           MOVE Carrier-Total-Sales TO Prn-Total-Sales.
+           WRITE Carrier-Print-Line FROM Total-Sales-Line
+           AFTER ADVANCING 3 LINES.
+
+           MOVE Carrier-Total-Qty-Sold TO Prn-Total-Qty-Sold.
+           WRITE Carrier-Print-Line FROM Total-Qty-Sold-Line
+           AFTER ADVANCING 2 LINES.
+
+           MOVE Carrier-Total-Sales-Value TO Prn-Total-Sales-Value.
+           WRITE Carrier-Print-Line FROM Total-Sales-Value-Line
+           AFTER ADVANCING 2 LINES.
+
+           CLOSE CarrierRep.
+
+       Print-Carrier-Customer-Lines.
+           MOVE ZEROS TO Carrier-Cust-Totals.
+           MOVE CarrierWorkFile-CustomerID
+               TO Prn-Cust-Id, Carrier-Prev-Cust-Id.
+           MOVE CarrierWorkFile-CustomerName TO Prn-Cust-Name.
+
+           PERFORM UNTIL
+               CarrierWorkFile-CustomerID NOT = Carrier-Prev-Cust-Id
+               ADD 1 TO Carrier-Cust-Sales, Carrier-Total-Sales
+                   ON SIZE ERROR
+                       DISPLAY "WARNING: SALES COUNT OVERFLOW FOR "
+                           "CUSTOMER " CarrierWorkFile-CustomerID
+               END-ADD
+
+               COMPUTE Sale-Qty-Sold = CarrierWorkFile-UnitSize *
+               CarrierWorkFile-UnitSold
+               ADD Sale-Qty-Sold TO Carrier-Cust-Qty-Sold,
+               Carrier-Total-Qty-Sold
+
+               COMPUTE Value-Of-Sale = Sale-Qty-Sold *
+               Oil-Cost(CarrierWorkFile-OilNum)
+               ADD Value-Of-Sale TO Carrier-Cust-Sales-Value,
+               Carrier-Total-Sales-Value
+
+               RETURN CarrierWorkFile
+                   AT END SET EndOfCarrierWorkFile TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           MOVE Carrier-Cust-Sales TO Prn-Cust-Sales.
+           MOVE Carrier-Cust-Qty-Sold TO Prn-Qty-Sold.
+           MOVE Carrier-Cust-Sales-Value TO Prn-Sales-Value.
+
+           WRITE Carrier-Print-Line FROM Cust-Sales-Line
+           AFTER ADVANCING 2 LINES.
+
+       COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+           BY =="AROMASALESREPORT"==.
