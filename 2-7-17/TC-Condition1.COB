@@ -6,9 +6,63 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RentCharge.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * City list and surcharge rates, keyed by CityCode, so a new
+      * branch town is added by editing this file instead of adding
+      * another 88-level and recompiling.
+       SELECT CityRateFile ASSIGN TO "CITYRATE.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CityRate-File-Status.
+
+      * Running audit trail of computed surcharges, one line per
+      * property, so billing has a record instead of a one-off DISPLAY.
+       SELECT RentSurchgFile ASSIGN TO "RENTSURCHG.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-RentSurchg-File-Status.
+       COPY "RUNLOGFC.CPY".
+
        DATA DIVISION.
        FILE SECTION.
+       FD CityRateFile.
+       01 CityRate-Rec.
+           88 EndOfCityRateFile        VALUE HIGH-VALUES.
+           02  CityRate-CityCode           PIC 9.
+           02  FILLER                      PIC X.
+           02  CityRate-CityName           PIC X(10).
+           02  FILLER                      PIC X.
+           02  CityRate-Amount             PIC 9(3)V99.
+           02  FILLER                      PIC X.
+           02  CityRate-University-Flag    PIC X.
+
+       FD RentSurchgFile.
+       01 RentSurchg-Rec.
+           02  RentSurchg-Property-ID      PIC X(10).
+           02  FILLER                      PIC X.
+           02  RentSurchg-CityCode         PIC 9.
+           02  FILLER                      PIC X.
+           02  RentSurchg-Amount           PIC 9(3)V99.
+
+       COPY "RUNLOGFD.CPY".
+
        WORKING-STORAGE SECTION.
+       01  WS-CityRate-File-Status     PIC XX.
+       01  WS-RentSurchg-File-Status   PIC XX.
+       COPY "RUNLOGWS.CPY".
+
+       01  City-Rate-Table.
+           02  City-Rate-Entry OCCURS 20 TIMES.
+               03  CRT-CityCode            PIC 9.
+               03  CRT-CityName            PIC X(10).
+               03  CRT-Rate                PIC 9(3)V99.
+               03  CRT-University-Flag     PIC X.
+                   88 CRT-Is-University     VALUE "Y".
+       01  City-Rate-Table-Count       PIC 99 VALUE ZEROS.
+       01  CRT-Idx                     PIC 99.
+       01  CRT-Found-Switch            PIC X VALUE "N".
+           88 CRT-Is-Found             VALUE "Y".
+
        01  CityCode     PIC 9 VALUE 8.
            88  Dublin              VALUE 1.
            88  Limerick            VALUE 2.
@@ -16,17 +70,103 @@
            88  Galway              VALUE 4.
            88  Sligo               VALUE 5.
            88  Waterford           VALUE 6.
-           88  UniversityCity      VALUE 1 THRU 4.
+
+       01  Rent-Surcharge          PIC 9(3)V99.
+       01  Property-ID              PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE    2   TO  CityCode.
-           IF  Limerick
-               DISPLAY "Hey, we're home!"
+           PERFORM Log-Run-Start.
+           PERFORM LOAD-CITY-RATE-TABLE.
+           DISPLAY "Enter Property ID"
+           ACCEPT Property-ID.
+           DISPLAY "Enter City Code"
+           ACCEPT CityCode.
+           PERFORM FIND-CITY-RATE.
+           IF NOT CRT-Is-Found
+               DISPLAY "WARNING: " CityCode
+                   " IS NOT A RECOGNIZED CITY CODE"
+           ELSE
+               IF  Limerick
+                   DISPLAY "Hey, we're home!"
+               END-IF
+               IF  CRT-Is-University(CRT-Idx)
+                   PERFORM CalcRentSurcharge
+               END-IF
            END-IF.
-           IF  UniversityCity
-               PERFORM CalcRentSurcharge.
-           END-IF.
-           MOVE     6   TO CityCode
-           SET Cork TO TRUE.
+           PERFORM Log-Run-Complete.
             STOP RUN.
+
+      * Loads the city/rate table from CITYRATE.DAT. A missing file
+      * just leaves the table empty, the same graceful-skip convention
+      * used elsewhere for optional external lookup files.
+       LOAD-CITY-RATE-TABLE.
+           OPEN INPUT CityRateFile.
+           IF WS-CityRate-File-Status = "00"
+               READ CityRateFile
+                   AT END SET EndOfCityRateFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCityRateFile
+                   IF City-Rate-Table-Count < 20
+                       ADD 1 TO City-Rate-Table-Count
+                       MOVE CityRate-CityCode
+                           TO CRT-CityCode(City-Rate-Table-Count)
+                       MOVE CityRate-CityName
+                           TO CRT-CityName(City-Rate-Table-Count)
+                       MOVE CityRate-Amount
+                           TO CRT-Rate(City-Rate-Table-Count)
+                       MOVE CityRate-University-Flag
+                           TO CRT-University-Flag(City-Rate-Table-Count)
+                   ELSE
+                       DISPLAY "WARNING: CITYRATE.DAT TABLE FULL, CITY "
+                           "CODE " CityRate-CityCode " SKIPPED"
+                   END-IF
+                   READ CityRateFile
+                       AT END SET EndOfCityRateFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CityRateFile
+           END-IF.
+
+      * Linear-scans the loaded table for the current CityCode,
+      * stopping as soon as a match is found. PERFORM VARYING still
+      * bumps CRT-Idx past the matching entry before the UNTIL
+      * re-test stops it, so the SUBTRACT backs it up onto the entry
+      * that was actually found.
+       FIND-CITY-RATE.
+           MOVE "N" TO CRT-Found-Switch.
+           PERFORM VARYING CRT-Idx FROM 1 BY 1
+               UNTIL CRT-Idx > City-Rate-Table-Count OR CRT-Is-Found
+               IF CRT-CityCode(CRT-Idx) = CityCode
+                   SET CRT-Is-Found TO TRUE
+               END-IF
+           END-PERFORM.
+           IF CRT-Is-Found
+               SUBTRACT 1 FROM CRT-Idx
+           END-IF.
+
+      * Looks up this city's rent surcharge rate, displays the
+      * resulting charge, and logs it to the audit trail.
+       CalcRentSurcharge.
+           MOVE CRT-Rate(CRT-Idx) TO Rent-Surcharge.
+           DISPLAY "RENT SURCHARGE FOR CITY " CityCode
+               " IS " Rent-Surcharge.
+           PERFORM LOG-RENT-SURCHARGE.
+
+      * Appends this property's computed surcharge to RENTSURCHG.DAT,
+      * creating the file on the first run.
+       LOG-RENT-SURCHARGE.
+           MOVE Property-ID TO RentSurchg-Property-ID.
+           MOVE CityCode TO RentSurchg-CityCode.
+           MOVE Rent-Surcharge TO RentSurchg-Amount.
+           OPEN EXTEND RentSurchgFile.
+           IF WS-RentSurchg-File-Status NOT = "00"
+               OPEN OUTPUT RentSurchgFile
+           END-IF.
+           WRITE RentSurchg-Rec.
+           CLOSE RentSurchgFile.
+
+       COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+           BY =="RENTCHARGE"==.
+
        END PROGRAM RentCharge.
