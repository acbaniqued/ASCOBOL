@@ -9,10 +9,23 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+      * Sample table, standing in for whatever table-driven batch
+      * step reuses this program's structure; same
+      * FILLER-literal-plus-REDEFINES idiom used for the other small
+      * lookup tables in this codebase.
+       01  Sample-Table-Values.
+           02  FILLER              PIC X(10) VALUE "FIRST".
+           02  FILLER              PIC X(10) VALUE "SECOND".
+           02  FILLER              PIC X(10) VALUE "THIRD".
+       01  Sample-Table REDEFINES Sample-Table-Values.
+           02  Sample-Entry        PIC X(10) OCCURS 3 TIMES.
+
+       01  Idx1                    PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM VARYING Idx1 EQUAL TO 3.
-                   DISPLAY Idx1
+            PERFORM VARYING Idx1 FROM 1 BY 1 UNTIL Idx1 > 3
+                   DISPLAY Idx1 ": " Sample-Entry(Idx1)
             END-PERFORM.
             STOP RUN.
        END PROGRAM TC-Perform1.
