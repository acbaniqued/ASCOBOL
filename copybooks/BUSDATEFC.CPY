@@ -0,0 +1,11 @@
+      ******************************************************************
+      * BUSDATEFC - FILE-CONTROL entry for the shared business-date
+      * control record. Paired with BUSDATEFD.CPY/BUSDATEWS.CPY/
+      * BUSDATEPA.CPY.
+      ******************************************************************
+      * Optional business-date override, so a catch-up run can be
+      * dated for a prior business day without an operator prompt.
+      * When it is not present the business date defaults to today.
+       SELECT BusDateCtrlFile ASSIGN TO "BUSDATE.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-BusDate-File-Status.
