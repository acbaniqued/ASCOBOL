@@ -0,0 +1,8 @@
+      ******************************************************************
+      * MONEYFLD - shared money-field picture for cash/payroll
+      * amounts, so a precision change happens in one place instead
+      * of being re-keyed into every program that touches cash.
+      *
+      * COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY <your field>.
+      ******************************************************************
+       01  MONEY-FIELD-NAME            PIC 9(7)V99.
