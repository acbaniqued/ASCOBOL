@@ -0,0 +1,23 @@
+      ******************************************************************
+      * BUSDATEPA - shared business-date paragraph.
+      *
+      * PERFORM Get-Business-Date once, near the top of the program,
+      * before any output record is written, then MOVE Business-Date
+      * onto each output record's own business-date field.
+      ******************************************************************
+      * Pulls the business date from BUSDATE.DAT when that control
+      * record is present; otherwise defaults to today, the same
+      * ACCEPT FROM DATE idiom used for timestamps elsewhere.
+       Get-Business-Date.
+           OPEN INPUT BusDateCtrlFile.
+           IF WS-BusDate-File-Status = "00"
+               READ BusDateCtrlFile
+                   AT END
+                       ACCEPT Business-Date FROM DATE YYYYMMDD
+                   NOT AT END
+                       MOVE BusDateCtrl-Business-Date TO Business-Date
+               END-READ
+               CLOSE BusDateCtrlFile
+           ELSE
+               ACCEPT Business-Date FROM DATE YYYYMMDD
+           END-IF.
