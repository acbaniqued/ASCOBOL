@@ -0,0 +1,6 @@
+      ******************************************************************
+      * BUSDATEWS - WORKING-STORAGE fields for the shared business-date
+      * stamp.
+      ******************************************************************
+       01  WS-BusDate-File-Status      PIC XX.
+       01  Business-Date               PIC 9(8).
