@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RUNLOGWS - WORKING-STORAGE fields for the shared operator
+      * run-log.
+      ******************************************************************
+       01  WS-OpLog-File-Status        PIC XX.
+       01  RunLog-Start-Date           PIC 9(8).
+       01  RunLog-Start-Time           PIC 9(8).
+       01  RunLog-End-Date             PIC 9(8).
+       01  RunLog-End-Time             PIC 9(8).
