@@ -0,0 +1,7 @@
+      ******************************************************************
+      * BUSDATEFD - FD/record layout for the shared business-date
+      * control record.
+      ******************************************************************
+       FD BusDateCtrlFile.
+       01 BusDateCtrl-Rec.
+           02  BusDateCtrl-Business-Date   PIC 9(8).
