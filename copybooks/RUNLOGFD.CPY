@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RUNLOGFD - FD/record layout for the shared operator run-log.
+      ******************************************************************
+       FD OpLogFile.
+       01 OpLog-Rec.
+           02  OpLog-Program-Name      PIC X(16).
+           02  FILLER                  PIC X.
+           02  OpLog-Start-Date        PIC 9(8).
+           02  FILLER                  PIC X.
+           02  OpLog-Start-Time        PIC 9(8).
+           02  FILLER                  PIC X.
+           02  OpLog-End-Date          PIC 9(8).
+           02  FILLER                  PIC X.
+           02  OpLog-End-Time          PIC 9(8).
+           02  FILLER                  PIC X.
+           02  OpLog-Status            PIC X(8).
