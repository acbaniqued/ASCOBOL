@@ -0,0 +1,31 @@
+      ******************************************************************
+      * RUNLOGPA - shared operator run-log paragraphs.
+      *
+      * PERFORM Log-Run-Start once, at the top of the program's main
+      * paragraph, and PERFORM Log-Run-Complete once, right before
+      * STOP RUN.
+      *
+      * COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+      *     BY =="YOURPROGRAM"==.
+      ******************************************************************
+       Log-Run-Start.
+           ACCEPT RunLog-Start-Date FROM DATE YYYYMMDD.
+           ACCEPT RunLog-Start-Time FROM TIME.
+
+      * Appends this run's program name, start/end timestamp and
+      * completion status to the shared OPLOG.DAT operator run-log.
+       Log-Run-Complete.
+           ACCEPT RunLog-End-Date FROM DATE YYYYMMDD.
+           ACCEPT RunLog-End-Time FROM TIME.
+           MOVE PROGRAM-NAME-LITERAL TO OpLog-Program-Name.
+           MOVE RunLog-Start-Date TO OpLog-Start-Date.
+           MOVE RunLog-Start-Time TO OpLog-Start-Time.
+           MOVE RunLog-End-Date TO OpLog-End-Date.
+           MOVE RunLog-End-Time TO OpLog-End-Time.
+           MOVE "COMPLETE" TO OpLog-Status.
+           OPEN EXTEND OpLogFile.
+           IF WS-OpLog-File-Status NOT = "00"
+               OPEN OUTPUT OpLogFile
+           END-IF.
+           WRITE OpLog-Rec.
+           CLOSE OpLogFile.
