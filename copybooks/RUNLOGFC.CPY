@@ -0,0 +1,10 @@
+      ******************************************************************
+      * RUNLOGFC - FILE-CONTROL entry for the shared operator run-log.
+      * Paired with RUNLOGFD.CPY/RUNLOGWS.CPY/RUNLOGPA.CPY.
+      ******************************************************************
+      * Shared operator run-log, appended to by every batch program at
+      * STOP RUN, so there is one place to see that a program ran,
+      * when, and whether it completed.
+       SELECT OpLogFile ASSIGN TO "OPLOG.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-OpLog-File-Status.
