@@ -0,0 +1,113 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLYRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * One line per step plus a final overall line, so the morning
+      * check is "open one file" instead of "go find four DISPLAY
+      * transcripts and hope nobody closed the terminal".
+       SELECT JobLogFile ASSIGN TO "JOBLOG.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-JobLog-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JobLogFile.
+       01 JobLog-Rec.
+           02  JobLog-Program-Name     PIC X(24).
+           02  FILLER                  PIC X.
+           02  JobLog-Date             PIC 9(8).
+           02  FILLER                  PIC X.
+           02  JobLog-Time             PIC 9(8).
+           02  FILLER                  PIC X.
+           02  JobLog-Status           PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JobLog-File-Status    PIC XX.
+
+      * Each step's compiled-executable command line, run in turn via
+      * CALL "SYSTEM", the same way AromaSalesReport already spools
+      * its finished report out to the sales manager.
+      *
+      * Add, Subtract and Multiply still prompt for their input on
+      * ACCEPT - this driver does not feed them, so a true unattended
+      * (e.g. cron-launched) overnight run needs those three given a
+      * non-interactive entry path (a parameter file or a command-line
+      * argument in place of the ACCEPTs) before this chain can run
+      * with nobody watching the console. AromaSalesReport already
+      * takes its run mode from RUNPARM.DAT per 011 and so is fine
+      * unattended as-is.
+       01  Step-Command-Table.
+           02  FILLER             PIC X(24) VALUE "Add".
+           02  FILLER             PIC X(24) VALUE "Subtract".
+           02  FILLER             PIC X(24) VALUE "Multiply".
+           02  FILLER             PIC X(24) VALUE
+               "3-14-17/AromaSalesReport".
+       01  Step-Table REDEFINES Step-Command-Table.
+           02  Step-Command-Line       PIC X(24) OCCURS 4 TIMES.
+
+       01  Step-Idx                PIC 9.
+       01  Job-Failed-Switch       PIC X VALUE "N".
+           88 Job-Failed           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM VARYING Step-Idx FROM 1 BY 1 UNTIL Step-Idx > 4
+               CALL "SYSTEM" USING Step-Command-Line(Step-Idx)
+               IF RETURN-CODE NOT = ZERO
+                   SET Job-Failed TO TRUE
+                   PERFORM LOG-JOB-STEP-WITH-STATUS-FAILED
+               ELSE
+                   PERFORM LOG-JOB-STEP-WITH-STATUS-OK
+               END-IF
+           END-PERFORM.
+           IF Job-Failed
+               DISPLAY "WARNING: ONE OR MORE NIGHTLY STEPS FAILED, "
+                   "SEE JOBLOG.DAT"
+               PERFORM LOG-OVERALL-STATUS-FAILED
+           ELSE
+               DISPLAY "NIGHTLY RUN COMPLETE"
+               PERFORM LOG-OVERALL-STATUS-OK
+           END-IF.
+           STOP RUN.
+
+      * Appends one step result line to JOBLOG.DAT, creating the file
+      * on the first run, the same OPEN EXTEND-with-OUTPUT-fallback
+      * idiom used for the other append-only logs in this system.
+       LOG-JOB-STEP-WITH-STATUS-OK.
+           MOVE Step-Command-Line(Step-Idx) TO JobLog-Program-Name.
+           MOVE "COMPLETE" TO JobLog-Status.
+           PERFORM WRITE-JOB-LOG-LINE.
+
+       LOG-JOB-STEP-WITH-STATUS-FAILED.
+           MOVE Step-Command-Line(Step-Idx) TO JobLog-Program-Name.
+           MOVE "FAILED" TO JobLog-Status.
+           PERFORM WRITE-JOB-LOG-LINE.
+
+       LOG-OVERALL-STATUS-OK.
+           MOVE "NIGHTLYRUN" TO JobLog-Program-Name.
+           MOVE "COMPLETE" TO JobLog-Status.
+           PERFORM WRITE-JOB-LOG-LINE.
+
+       LOG-OVERALL-STATUS-FAILED.
+           MOVE "NIGHTLYRUN" TO JobLog-Program-Name.
+           MOVE "FAILED" TO JobLog-Status.
+           PERFORM WRITE-JOB-LOG-LINE.
+
+       WRITE-JOB-LOG-LINE.
+           ACCEPT JobLog-Date FROM DATE YYYYMMDD.
+           ACCEPT JobLog-Time FROM TIME.
+           OPEN EXTEND JobLogFile.
+           IF WS-JobLog-File-Status NOT = "00"
+               OPEN OUTPUT JobLogFile
+           END-IF.
+           WRITE JobLog-Rec.
+           CLOSE JobLogFile.
+
+       END PROGRAM NIGHTLYRUN.
