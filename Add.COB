@@ -6,24 +6,150 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDINGEXAMPLES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Daily till reconciliation history, one line per run, keyed by
+      * till and cashier so month-end reconciliation has an actual
+      * file to work from instead of printed console output.
+       SELECT TillRecFile ASSIGN TO "TILLREC.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TillRec-File-Status.
+       COPY "RUNLOGFC.CPY".
+       COPY "BUSDATEFC.CPY".
+
        DATA DIVISION.
        FILE SECTION.
+       FD TillRecFile.
+       01 TillRec-Rec.
+           02  TillRec-Date            PIC 9(8).
+           02  FILLER                  PIC X.
+           02  TillRec-Till-ID         PIC X(5).
+           02  FILLER                  PIC X.
+           02  TillRec-Cashier-ID      PIC X(5).
+           02  FILLER                  PIC X.
+           02  TillRec-Cash            PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  TillRec-Cheque          PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  TillRec-Total           PIC 9(7)V99.
+
+       COPY "RUNLOGFD.CPY".
+       COPY "BUSDATEFD.CPY".
+
        WORKING-STORAGE SECTION.
-       01  Cash    PIC 9(9).
-       01  Cheque  PIC 9(9).
-       01  Total   PIC 9(9).
+       01  WS-TillRec-File-Status    PIC XX.
+       COPY "RUNLOGWS.CPY".
+       COPY "BUSDATEWS.CPY".
+
+       01  Till-ID        PIC X(5).
+       01  Cashier-ID     PIC X(5).
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Cash.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Cheque.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Total.
+       01  Cheque-Count   PIC 99.
+       01  Cheque-Idx     PIC 99.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Cheque-Amount.
+
+      * Note and coin values to cross-check the Cash figure entered
+      * above before it is carried into the till totals. Cash carries
+      * cents since 047 widened it, so the coin denominations below
+      * run the table down to the penny instead of stopping at notes.
+       01  Denom-Values.
+           02  FILLER             PIC 9(3)V99 VALUE 100.00.
+           02  FILLER             PIC 9(3)V99 VALUE 050.00.
+           02  FILLER             PIC 9(3)V99 VALUE 020.00.
+           02  FILLER             PIC 9(3)V99 VALUE 010.00.
+           02  FILLER             PIC 9(3)V99 VALUE 005.00.
+           02  FILLER             PIC 9(3)V99 VALUE 001.00.
+           02  FILLER             PIC 9(3)V99 VALUE 000.25.
+           02  FILLER             PIC 9(3)V99 VALUE 000.10.
+           02  FILLER             PIC 9(3)V99 VALUE 000.05.
+           02  FILLER             PIC 9(3)V99 VALUE 000.01.
+       01  Denom-Value-Table REDEFINES Denom-Values.
+           02  Denom-Value        PIC 9(3)V99 OCCURS 10 TIMES.
+
+       01  Denom-Counts.
+           02  Denom-Count-Entry  PIC 9(7) OCCURS 10 TIMES.
+
+       01  Denom-Idx              PIC 99.
+       01  Denom-Control-Total    PIC 9(7)V99.
+       01  Denom-Value-Display    PIC ZZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM Log-Run-Start.
+           PERFORM Get-Business-Date.
 
+           DISPLAY "Enter Till ID"
+           ACCEPT Till-ID.
+           DISPLAY "Enter Cashier ID"
+           ACCEPT Cashier-ID.
            DISPLAY "Enter Cash"
            ACCEPT Cash.
-           DISPLAY "Enter amount of Cheque"
-           ACCEPT Cheque.
-           ADD Cash   TO Total.
-           ADD Cash, 20 TO Total.
-           ADD Cash, Cheque GIVING Total.
+
+           DISPLAY "Denomination breakdown - enter a count for each".
+           MOVE ZEROS TO Denom-Control-Total.
+           PERFORM VARYING Denom-Idx FROM 1 BY 1 UNTIL Denom-Idx > 10
+               MOVE Denom-Value(Denom-Idx) TO Denom-Value-Display
+               DISPLAY "Count of " Denom-Value-Display
+               ACCEPT Denom-Count-Entry(Denom-Idx)
+               COMPUTE Denom-Control-Total = Denom-Control-Total +
+                   Denom-Value(Denom-Idx) * Denom-Count-Entry(Denom-Idx)
+                   ON SIZE ERROR
+                       DISPLAY "WARNING: DENOMINATION TOTAL SIZE ERROR"
+               END-COMPUTE
+           END-PERFORM.
+           IF Denom-Control-Total NOT = Cash
+               DISPLAY "WARNING: DENOMINATION TOTAL "
+                   Denom-Control-Total " DOES NOT MATCH CASH "
+                   Cash
+           END-IF.
+
+           DISPLAY "Enter number of cheques in the bag"
+           ACCEPT Cheque-Count.
+           MOVE ZEROS TO Cheque.
+           PERFORM VARYING Cheque-Idx FROM 1 BY 1
+               UNTIL Cheque-Idx > Cheque-Count
+               DISPLAY "Enter amount of cheque " Cheque-Idx
+               ACCEPT Cheque-Amount
+               ADD Cheque-Amount TO Cheque
+                   ON SIZE ERROR
+                       DISPLAY "WARNING: CHEQUE BATCH SIZE ERROR"
+               END-ADD
+           END-PERFORM.
+           ADD Cash   TO Total
+               ON SIZE ERROR
+                   DISPLAY "WARNING: TILL TOTAL SIZE ERROR ON ADD CASH"
+           END-ADD.
+           ADD Cash, 20 TO Total
+               ON SIZE ERROR
+                   DISPLAY "WARNING: TILL TOTAL SIZE ERROR ON ADD"
+           END-ADD.
+           ADD Cash, Cheque GIVING Total
+               ON SIZE ERROR
+                   DISPLAY "WARNING: TILL TOTAL SIZE ERROR ON ADD"
+           END-ADD.
            DISPLAY "Total Cash is ", Total, " with a Cheque of ", Cheque.
+
+           MOVE Business-Date TO TillRec-Date.
+           MOVE Till-ID TO TillRec-Till-ID.
+           MOVE Cashier-ID TO TillRec-Cashier-ID.
+           MOVE Cash TO TillRec-Cash.
+           MOVE Cheque TO TillRec-Cheque.
+           MOVE Total TO TillRec-Total.
+           OPEN EXTEND TillRecFile.
+           IF WS-TillRec-File-Status NOT = "00"
+               OPEN OUTPUT TillRecFile
+           END-IF.
+           WRITE TillRec-Rec.
+           CLOSE TillRecFile.
+
+           PERFORM Log-Run-Complete.
            STOP RUN.
 
+       COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+           BY =="ADDINGEXAMPLES"==.
+       COPY "BUSDATEPA.CPY".
+
        END PROGRAM ADDINGEXAMPLES.
