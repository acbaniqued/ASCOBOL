@@ -1,11 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Perform2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Optional control file carrying the batch cycle count, so an
+      * unattended run can set it without editing and recompiling
+      * this program. When it is not present the operator is
+      * prompted instead.
+       SELECT CycleCtrlFile ASSIGN TO "PERFCTL.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CycleCtrl-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CycleCtrlFile.
+       01 CycleCtrl-Rec.
+           02  CycleCtrl-NumOfTimes    PIC 9.
+
        WORKING-STORAGE SECTION.
+       01  WS-CycleCtrl-File-Status    PIC XX.
        01 NumofTimes           PIC 9 VALUE 5.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM Load-Cycle-Count
            DISPLAY "Starting to run program"
            PERFORM 3 TIMES
                DISPLAY ">This is an in line Perform"
@@ -15,5 +33,20 @@
            DISPLAY "Back in Begin. About to Stop".
            STOP RUN.
 
+      * Reads NumOfTimes from PERFCTL.DAT when it is present; falls
+      * back to an operator ACCEPT otherwise.
+       Load-Cycle-Count.
+           OPEN INPUT CycleCtrlFile.
+           IF WS-CycleCtrl-File-Status = "00"
+               READ CycleCtrlFile
+                   NOT AT END
+                       MOVE CycleCtrl-NumOfTimes TO NumofTimes
+               END-READ
+               CLOSE CycleCtrlFile
+           ELSE
+               DISPLAY "Enter number of batch cycles"
+               ACCEPT NumofTimes
+           END-IF.
+
        OutOfLineEG.
            DISPLAY "> This is an out of line Perform".
