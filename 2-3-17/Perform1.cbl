@@ -1,24 +1,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Perform1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Entry/exit timestamp for each nested paragraph, so an
+      * overnight run can show which level is actually taking the
+      * time instead of just console DISPLAYs with no timestamps.
+       SELECT StepTimeFile ASSIGN TO "STEPTIME.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-StepTime-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StepTimeFile.
+       01 StepTime-Rec.
+           02  StepTime-Paragraph      PIC X(15).
+           02  FILLER                  PIC X.
+           02  StepTime-Event          PIC X(5).
+           02  FILLER                  PIC X.
+           02  StepTime-Timestamp      PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-StepTime-File-Status     PIC XX.
+       01  Log-Para-Name               PIC X(15).
+       01  Log-Event                   PIC X(5).
+
        PROCEDURE DIVISION.
        TopLevel.
+       MOVE "TOPLEVEL" TO Log-Para-Name
+       MOVE "ENTRY" TO Log-Event
+       PERFORM Log-Step-Time
        DISPLAY "In TopLevel. Starting to run program"
        PERFORM OneLevelDown
        DISPLAY "Back in TopLevel.".
+       MOVE "TOPLEVEL" TO Log-Para-Name
+       MOVE "EXIT" TO Log-Event
+       PERFORM Log-Step-Time
        STOP RUN.
 
 
        TwoLevelsDown.
+       MOVE "TWOLEVELSDOWN" TO Log-Para-Name
+       MOVE "ENTRY" TO Log-Event
+       PERFORM Log-Step-Time
        DISPLAY ">> Now in TwoLevelsDown."
        PERFORM ThreeLevelsDown.
        DISPLAY ">> Back in TwoLevelsDown.".
+       MOVE "TWOLEVELSDOWN" TO Log-Para-Name
+       MOVE "EXIT" TO Log-Event
+       PERFORM Log-Step-Time.
 
 
        OneLevelDown.
+       MOVE "ONELEVELDOWN" TO Log-Para-Name
+       MOVE "ENTRY" TO Log-Event
+       PERFORM Log-Step-Time
        DISPLAY "> Now in OneLevelDown"
        PERFORM TwoLevelsDown
        DISPLAY "> Back in OneLevelDown".
+       MOVE "ONELEVELDOWN" TO Log-Para-Name
+       MOVE "EXIT" TO Log-Event
+       PERFORM Log-Step-Time.
 
 
        ThreeLevelsDown.
+       MOVE "THREELEVELSDOWN" TO Log-Para-Name
+       MOVE "ENTRY" TO Log-Event
+       PERFORM Log-Step-Time
        DISPLAY ">>> Now in ThreeLevelsDown".
+       MOVE "THREELEVELSDOWN" TO Log-Para-Name
+       MOVE "EXIT" TO Log-Event
+       PERFORM Log-Step-Time.
+
+      * Appends one entry/exit timestamp line to STEPTIME.DAT,
+      * creating the file on the first call of the run.
+       Log-Step-Time.
+       MOVE Log-Para-Name TO StepTime-Paragraph.
+       MOVE Log-Event TO StepTime-Event.
+       ACCEPT StepTime-Timestamp FROM TIME.
+       OPEN EXTEND StepTimeFile.
+       IF WS-StepTime-File-Status NOT = "00"
+           OPEN OUTPUT StepTimeFile
+       END-IF.
+       WRITE StepTime-Rec.
+       CLOSE StepTimeFile.
