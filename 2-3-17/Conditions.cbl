@@ -5,23 +5,74 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  Char               PIC X.
-           88 Vowel           VALUE "a", "e", "i", "o", "u".
+           88 Vowel           VALUE "a", "e", "i", "o", "u",
+                             "A", "E", "I", "O", "U".
            88 Consonant       VALUE "b", "c", "d", "f", "g", "h"
-                             "j" THRU "n", "p" THRU "t", "v" THRU "z".
+                             "j" THRU "n", "p" THRU "t", "v" THRU "z",
+                             "B", "C", "D", "F", "G", "H"
+                             "J" THRU "N", "P" THRU "T", "V" THRU "Z".
            88 Digit           VALUE "0" THRU "9".
-    ,      88 ValidChar  VALUE "a" THRU "z", "0" THRU "9".
+           88 Punctuation     VALUE ".", ",", ";", ":", "!", "?",
+                             "'", "-".
+           88 ValidChar  VALUE "a" THRU "z", "A" THRU "Z",
+                             "0" THRU "9".
 
-       PROCEDURE DIVISION.
+       01  Char-Idx           PIC 9(3).
+
+      * Running counts of characters classified across the session,
+      * kept in WORKING-STORAGE so they persist from one CALL to the
+      * next for as long as the calling program keeps running.
+       01  Session-Vowel-Count      PIC 9(5) VALUE ZEROS.
+       01  Session-Consonant-Count  PIC 9(5) VALUE ZEROS.
+       01  Session-Digit-Count      PIC 9(5) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LS-Scrub-Field           PIC X(30).
+       01  LS-Scrub-Length          PIC 9(3).
+       01  LS-Fail-Position         PIC 9(3).
+       01  LS-Fail-Character        PIC X.
+       01  LS-Scrub-Status          PIC X.
+           88 Scrub-Passed          VALUE "Y".
+           88 Scrub-Failed          VALUE "N".
+       01  LS-Session-Vowel-Count       PIC 9(5).
+       01  LS-Session-Consonant-Count   PIC 9(5).
+       01  LS-Session-Digit-Count       PIC 9(5).
+
+       PROCEDURE DIVISION USING LS-Scrub-Field LS-Scrub-Length
+               LS-Fail-Position LS-Fail-Character LS-Scrub-Status
+               LS-Session-Vowel-Count LS-Session-Consonant-Count
+               LS-Session-Digit-Count.
        Begin.
-           DISPLAY "Enter lower case character or digit.".
-           ACCEPT Char.
-           PERFORM UNTIL NOT ValidChar
+           MOVE ZEROS TO LS-Fail-Position.
+           MOVE SPACE TO LS-Fail-Character.
+           SET Scrub-Passed TO TRUE.
+           PERFORM VARYING Char-Idx FROM 1 BY 1
+               UNTIL Char-Idx > LS-Scrub-Length OR Scrub-Failed
+               MOVE LS-Scrub-Field(Char-Idx:1) TO Char
                EVALUATE TRUE
-                   WHEN Vowel DISPLAY "The letter " Char " is a vowel."
-                   WHEN Consonant DISPLAY "The letter " Char
-           " is aconsonant."
-                   WHEN Digit DISPLAY Char " is a digit."
-                   WHEN OTHER DISPLAY "problems found"
+                   WHEN Vowel
+                       ADD 1 TO Session-Vowel-Count
+                   WHEN Consonant
+                       ADD 1 TO Session-Consonant-Count
+                   WHEN Digit
+                       ADD 1 TO Session-Digit-Count
+                   WHEN Punctuation
+                       CONTINUE
+                   WHEN OTHER
+                       CONTINUE
                END-EVALUATE
-           END-PERFORM
-       STOP RUN.
+               IF NOT ValidChar
+                   MOVE Char-Idx TO LS-Fail-Position
+                   MOVE Char TO LS-Fail-Character
+                   SET Scrub-Failed TO TRUE
+               END-IF
+           END-PERFORM.
+           DISPLAY "VOWELS: " Session-Vowel-Count
+               " CONSONANTS: " Session-Consonant-Count
+               " DIGITS: " Session-Digit-Count.
+           MOVE Session-Vowel-Count TO LS-Session-Vowel-Count.
+           MOVE Session-Consonant-Count TO LS-Session-Consonant-Count.
+           MOVE Session-Digit-Count TO LS-Session-Digit-Count.
+           GOBACK.
+
+       END PROGRAM Conditions.
