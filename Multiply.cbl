@@ -6,20 +6,160 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLYEXAMPLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Property/area-type rate schedule, so operators pick a category
+      * instead of keying in the raw multiplier.
+       SELECT RateSchFile ASSIGN TO "RATESCH.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-RateSch-File-Status.
+
+      * Batch-mode parcel list: one LandArea/AreaType pair per line,
+      * so a whole parcel list can run through without one-at-a-time
+      * ACCEPTs.
+       SELECT ParcelFile ASSIGN TO "PARCELS.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-Parcel-File-Status.
+       COPY "RUNLOGFC.CPY".
+
        DATA DIVISION.
        FILE SECTION.
+       FD RateSchFile.
+       01 RateSch-Rec.
+           88 EndOfRateSchFile     VALUE HIGH-VALUES.
+           02  RateSch-AreaType        PIC X(10).
+           02  FILLER                  PIC X.
+           02  RateSch-Rate            PIC 9(7)V99.
+
+       FD ParcelFile.
+       01 Parcel-Rec.
+           88 EndOfParcelFile      VALUE HIGH-VALUES.
+           02  Parcel-LandArea         PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  Parcel-AreaType         PIC X(10).
+
+       COPY "RUNLOGFD.CPY".
+
        WORKING-STORAGE SECTION.
-       01  LandArea    PIC 9(9).
-       01  Magnitude   PIC 9(9).
-       01  Total       PIC 9(9).
+       01  WS-RateSch-File-Status   PIC XX.
+       01  WS-Parcel-File-Status    PIC XX.
+       COPY "RUNLOGWS.CPY".
+
+       01  Run-Mode                 PIC X VALUE "S".
+           88 Run-Mode-Single       VALUE "S", "s".
+           88 Run-Mode-Batch        VALUE "B", "b".
+
+       01  Grand-Total              PIC 9(9)V99 VALUE ZEROS.
+
+       01  Rate-Table.
+           02  Rate-Entry OCCURS 50 TIMES.
+               03  RT-AreaType          PIC X(10).
+               03  RT-Rate              PIC 9(7)V99.
+       01  Rate-Table-Count         PIC 99 VALUE ZEROS.
+       01  RT-Idx                   PIC 99.
+       01  RT-Found-Switch          PIC X VALUE "N".
+           88 RT-Is-Found           VALUE "Y".
+
+       01  Area-Type-Code           PIC X(10).
+       01  LandArea    PIC 9(7)V99.
+       01  Magnitude   PIC 9(7)V99.
+       01  Total       PIC 9(7)V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Enter Land Area"
-            ACCEPT LandArea.
-            DISPLAY "Enter Magnitude"
-            ACCEPT Magnitude.
-            MULTIPLY LandArea BY Magnitude GIVING Total.
-            DISPLAY    "Total area is ", Total.
+            PERFORM Log-Run-Start.
+            PERFORM LOAD-RATE-SCHEDULE.
+            DISPLAY "Single or Batch mode (S/B)"
+            ACCEPT Run-Mode.
+            IF Run-Mode-Batch
+                PERFORM PROCESS-BATCH
+            ELSE
+                DISPLAY "Enter Land Area"
+                ACCEPT LandArea
+                PERFORM UNTIL RT-Is-Found
+                    DISPLAY "Enter Property/Area Type"
+                    ACCEPT Area-Type-Code
+                    PERFORM FIND-RATE-FOR-AREA-TYPE
+                    IF NOT RT-Is-Found
+                        DISPLAY "WARNING: NO RATE ON FILE FOR "
+                            Area-Type-Code
+                    END-IF
+                END-PERFORM
+                MULTIPLY LandArea BY Magnitude GIVING Total ROUNDED
+                DISPLAY    "Total area is ", Total
+            END-IF.
+            PERFORM Log-Run-Complete.
             STOP RUN.
+
+      * Reads LandArea/AreaType pairs from PARCELS.DAT, looks up each
+      * parcel's rate, prints a Total per parcel, and accumulates a
+      * grand total printed once the file is exhausted.
+       PROCESS-BATCH.
+            OPEN INPUT ParcelFile.
+            IF WS-Parcel-File-Status NOT = "00"
+                DISPLAY "WARNING: PARCELS.DAT NOT AVAILABLE"
+            ELSE
+                READ ParcelFile
+                    AT END SET EndOfParcelFile TO TRUE
+                END-READ
+                PERFORM UNTIL EndOfParcelFile
+                    MOVE Parcel-AreaType TO Area-Type-Code
+                    MOVE "N" TO RT-Found-Switch
+                    PERFORM FIND-RATE-FOR-AREA-TYPE
+                    IF RT-Is-Found
+                        MULTIPLY Parcel-LandArea BY Magnitude
+                            GIVING Total ROUNDED
+                        DISPLAY "PARCEL " Area-Type-Code
+                            " TOTAL IS " Total
+                        ADD Total TO Grand-Total
+                    ELSE
+                        DISPLAY "WARNING: NO RATE ON FILE FOR "
+                            Area-Type-Code ", PARCEL SKIPPED"
+                    END-IF
+                    READ ParcelFile
+                        AT END SET EndOfParcelFile TO TRUE
+                    END-READ
+                END-PERFORM
+                CLOSE ParcelFile
+                DISPLAY "GRAND TOTAL IS " Grand-Total
+            END-IF.
+
+       LOAD-RATE-SCHEDULE.
+            OPEN INPUT RateSchFile.
+            IF WS-RateSch-File-Status = "00"
+                READ RateSchFile
+                    AT END SET EndOfRateSchFile TO TRUE
+                END-READ
+                PERFORM UNTIL EndOfRateSchFile
+                    IF Rate-Table-Count < 50
+                        ADD 1 TO Rate-Table-Count
+                        MOVE RateSch-AreaType
+                            TO RT-AreaType(Rate-Table-Count)
+                        MOVE RateSch-Rate
+                            TO RT-Rate(Rate-Table-Count)
+                    ELSE
+                        DISPLAY "WARNING: RATESCH.DAT TABLE FULL, "
+                            "AREA TYPE " RateSch-AreaType " SKIPPED"
+                    END-IF
+                    READ RateSchFile
+                        AT END SET EndOfRateSchFile TO TRUE
+                    END-READ
+                END-PERFORM
+                CLOSE RateSchFile
+            END-IF.
+
+       FIND-RATE-FOR-AREA-TYPE.
+            MOVE "N" TO RT-Found-Switch.
+            PERFORM VARYING RT-Idx FROM 1 BY 1
+                UNTIL RT-Idx > Rate-Table-Count
+                IF RT-AreaType(RT-Idx) = Area-Type-Code
+                    MOVE RT-Rate(RT-Idx) TO Magnitude
+                    SET RT-Is-Found TO TRUE
+                END-IF
+            END-PERFORM.
+
+       COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+           BY =="MULTIPLYEXAMPLE"==.
+
        END PROGRAM MULTIPLYEXAMPLE.
