@@ -6,25 +6,119 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBTRACTEXAMPLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Running payroll history, one line per run, so payroll has an
+      * actual file to work from instead of just terminal output.
+       SELECT PayRegFile ASSIGN TO "PAYREG.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PayReg-File-Status.
+       COPY "RUNLOGFC.CPY".
+       COPY "BUSDATEFC.CPY".
+
        DATA DIVISION.
        FILE SECTION.
+       FD PayRegFile.
+       01 PayReg-Rec.
+           02  PayReg-Period-Date      PIC 9(8).
+           02  FILLER                  PIC X.
+           02  PayReg-Employee-ID      PIC X(5).
+           02  FILLER                  PIC X.
+           02  PayReg-GrossPay         PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  PayReg-Tax              PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  PayReg-Pension          PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  PayReg-Health           PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  PayReg-Total            PIC 9(7)V99.
+           02  FILLER                  PIC X.
+           02  PayReg-Business-Date    PIC 9(8).
+
+       COPY "RUNLOGFD.CPY".
+       COPY "BUSDATEFD.CPY".
+
        WORKING-STORAGE SECTION.
-       01  Tax         PIC 9(9).
-       01  GrossPay    PIC 9(9).
-       01  Total       PIC 9(9).
+       01  WS-PayReg-File-Status    PIC XX.
+       COPY "RUNLOGWS.CPY".
+       COPY "BUSDATEWS.CPY".
+
+       01  Employee-ID         PIC X(5).
+       01  Pay-Period-Date     PIC 9(8).
+
+      * Itemized deductions, each subtracted from GrossPay and Total
+      * in turn, with the combined Deductions-Total validated and
+      * printed alongside the final net-pay Total.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Tax.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Pension.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Health.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY GrossPay.
+       COPY "MONEYFLD.CPY" REPLACING MONEY-FIELD-NAME BY Total.
+      * GrossPay as entered, held aside before the SUBTRACT below
+      * turns GrossPay itself into a gross-less-deductions figure, so
+      * the payroll register still records the true gross pay.
+       COPY "MONEYFLD.CPY" REPLACING
+           MONEY-FIELD-NAME BY Entered-GrossPay.
+       01  Deductions-Total    PIC 9(7)V99.
+       01  Valid-Ded-Switch    PIC X VALUE "N".
+           88 Valid-Ded-Entry  VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM Log-Run-Start.
+           PERFORM Get-Business-Date.
 
+           DISPLAY "Input Employee ID"
+           ACCEPT Employee-ID.
+           DISPLAY "Input Pay Period Date (YYYYMMDD)"
+           ACCEPT Pay-Period-Date.
            DISPLAY"Input Gross Pay"
            ACCEPT GrossPay.
-           DISPLAY "Input Tax"
-           ACCEPT Tax.
+           PERFORM UNTIL Valid-Ded-Entry
+               DISPLAY "Input Tax"
+               ACCEPT Tax
+               DISPLAY "Input Pension"
+               ACCEPT Pension
+               DISPLAY "Input Health"
+               ACCEPT Health
+               ADD Tax, Pension, Health GIVING Deductions-Total
+               IF Deductions-Total > GrossPay
+                   DISPLAY "WARNING: DEDUCTIONS EXCEED GROSS PAY - "
+                       "RE-ENTER"
+               ELSE
+                   SET Valid-Ded-Entry TO TRUE
+               END-IF
+           END-PERFORM.
            DISPLAY "Input Total Pay"
            ACCEPT Total.
-           SUBTRACT Tax FROM GrossPay, Total.
-           DISPLAY "Gross Pay with Tax is " ,GrossPay,
-           " total Pay will be " ,Total.
+           MOVE GrossPay TO Entered-GrossPay.
+           SUBTRACT Tax, Pension, Health FROM GrossPay, Total.
+           DISPLAY "Gross Pay with Deductions is " ,GrossPay,
+           " total deductions of " ,Deductions-Total,
+           " net Pay will be " ,Total.
+
+           MOVE Pay-Period-Date TO PayReg-Period-Date.
+           MOVE Employee-ID TO PayReg-Employee-ID.
+           MOVE Entered-GrossPay TO PayReg-GrossPay.
+           MOVE Tax TO PayReg-Tax.
+           MOVE Pension TO PayReg-Pension.
+           MOVE Health TO PayReg-Health.
+           MOVE Total TO PayReg-Total.
+           MOVE Business-Date TO PayReg-Business-Date.
+           OPEN EXTEND PayRegFile.
+           IF WS-PayReg-File-Status NOT = "00"
+               OPEN OUTPUT PayRegFile
+           END-IF.
+           WRITE PayReg-Rec.
+           CLOSE PayRegFile.
 
+           PERFORM Log-Run-Complete.
             STOP RUN.
+
+       COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+           BY =="SUBTRACTEXAMPLE"==.
+       COPY "BUSDATEPA.CPY".
+
        END PROGRAM SUBTRACTEXAMPLE.
