@@ -6,21 +6,187 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Student roster, keyed by roll number, so names and shop
+      * balances persist across runs instead of living only in
+      * WORKING-STORAGE for the length of one run.
+       SELECT StudentFile ASSIGN TO "STUDENT.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-Student-File-Status.
+       COPY "RUNLOGFC.CPY".
+       COPY "BUSDATEFC.CPY".
+
        DATA DIVISION.
        FILE SECTION.
+       FD StudentFile.
+       01 Student-Rec.
+           88 EndOfStudentFile    VALUE HIGH-VALUES.
+           02  Student-RollNumber     PIC 9(5).
+           02  FILLER                 PIC X.
+           02  Student-Name           PIC X(20).
+           02  FILLER                 PIC X.
+           02  Student-OtherName      PIC X(15).
+           02  FILLER                 PIC X.
+           02  Student-ShopTotal      PIC 9(5)V99.
+           02  FILLER                 PIC X.
+           02  Student-Business-Date  PIC 9(8).
+
+       COPY "RUNLOGFD.CPY".
+       COPY "BUSDATEFD.CPY".
+
        WORKING-STORAGE SECTION.
-       01  StudentName PIC X(6)    VALUE   ZEROS.
-       01  OtherName   PIC X(3)    VALUE   "Tom".
-       01  ShopTotal   PIC 9(5)V99 VALUE   534.75.
+       01  WS-Student-File-Status  PIC XX.
+       COPY "RUNLOGWS.CPY".
+       COPY "BUSDATEWS.CPY".
+
+       01  Student-Table.
+           02  Student-Entry OCCURS 200 TIMES.
+               03  ST-RollNumber       PIC 9(5).
+               03  ST-Name             PIC X(20).
+               03  ST-OtherName        PIC X(15).
+               03  ST-ShopTotal        PIC 9(5)V99.
+               03  ST-Business-Date    PIC 9(8).
+       01  Student-Table-Count      PIC 9(3) VALUE ZEROS.
+       01  ST-Idx                   PIC 9(3).
+       01  ST-Found-Switch          PIC X VALUE "N".
+           88 ST-Is-Found           VALUE "Y".
+
+       01  Roll-Number-Entry        PIC 9(5).
+       01  New-Student-Name         PIC X(20).
+       01  New-Other-Name           PIC X(15).
+       01  Purchase-Amount          PIC 9(5)V99.
+
+       01  Txn-Mode                 PIC X VALUE "L".
+           88 Txn-Lookup            VALUE "L", "l".
+           88 Txn-Post-Purchase     VALUE "P", "p".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE "John" TO StudentName.
-           DISPLAY "My name is ", StudentName.
-           MOVE OtherName TO StudentName.
-           MOVE ZEROS TO ShopTotal.
-           MOVE ALL "-" TO StudentName.
-           DISPLAY "StudentName: ", StudentName.
-           DISPLAY "OtherName: ", OtherName.
-           DISPLAY "ShopTotal: ", Shop
-            STOP RUN.
+           PERFORM Log-Run-Start.
+           PERFORM Get-Business-Date.
+           PERFORM LOAD-STUDENT-ROSTER.
+           DISPLAY "(L)ookup/Add Student or (P)ost Purchase"
+           ACCEPT Txn-Mode.
+           IF Txn-Post-Purchase
+               PERFORM POST-PURCHASE
+           ELSE
+               PERFORM LOOKUP-OR-ADD-STUDENT
+           END-IF.
+           PERFORM REWRITE-STUDENT-ROSTER.
+           PERFORM Log-Run-Complete.
+           STOP RUN.
+
+       LOOKUP-OR-ADD-STUDENT.
+           DISPLAY "Enter Roll Number"
+           ACCEPT Roll-Number-Entry.
+           PERFORM FIND-STUDENT.
+           IF ST-Is-Found
+               DISPLAY "StudentName: ", ST-Name(ST-Idx)
+               DISPLAY "OtherName: ", ST-OtherName(ST-Idx)
+               DISPLAY "ShopTotal: ", ST-ShopTotal(ST-Idx)
+           ELSE
+               IF Student-Table-Count < 200
+                   DISPLAY "NO STUDENT ON FILE - ADDING NEW RECORD"
+                   DISPLAY "Enter Student Name"
+                   ACCEPT New-Student-Name
+                   DISPLAY "Enter Other Name"
+                   ACCEPT New-Other-Name
+                   ADD 1 TO Student-Table-Count
+                   MOVE Roll-Number-Entry
+                       TO ST-RollNumber(Student-Table-Count)
+                   MOVE New-Student-Name
+                       TO ST-Name(Student-Table-Count)
+                   MOVE New-Other-Name
+                       TO ST-OtherName(Student-Table-Count)
+                   MOVE ZEROS TO ST-ShopTotal(Student-Table-Count)
+                   MOVE Business-Date
+                       TO ST-Business-Date(Student-Table-Count)
+               ELSE
+                   DISPLAY "WARNING: STUDENT TABLE FULL - ROLL NUMBER "
+                       Roll-Number-Entry " NOT ADDED"
+               END-IF
+           END-IF.
+
+      * Posts a purchase amount onto an existing student's running
+      * shop balance and rewrites the roster with the updated total.
+       POST-PURCHASE.
+           DISPLAY "Enter Roll Number"
+           ACCEPT Roll-Number-Entry.
+           PERFORM FIND-STUDENT.
+           IF NOT ST-Is-Found
+               DISPLAY "WARNING: NO STUDENT ON FILE FOR ROLL NUMBER "
+                   Roll-Number-Entry
+           ELSE
+               DISPLAY "Enter Purchase Amount"
+               ACCEPT Purchase-Amount
+               ADD Purchase-Amount TO ST-ShopTotal(ST-Idx)
+               MOVE Business-Date TO ST-Business-Date(ST-Idx)
+               DISPLAY "NEW SHOPTOTAL: ", ST-ShopTotal(ST-Idx)
+           END-IF.
+
+       LOAD-STUDENT-ROSTER.
+           OPEN INPUT StudentFile.
+           IF WS-Student-File-Status = "00"
+               READ StudentFile
+                   AT END SET EndOfStudentFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfStudentFile
+                   IF Student-Table-Count < 200
+                       ADD 1 TO Student-Table-Count
+                       MOVE Student-RollNumber
+                           TO ST-RollNumber(Student-Table-Count)
+                       MOVE Student-Name TO ST-Name(Student-Table-Count)
+                       MOVE Student-OtherName
+                           TO ST-OtherName(Student-Table-Count)
+                       MOVE Student-ShopTotal
+                           TO ST-ShopTotal(Student-Table-Count)
+                       MOVE Student-Business-Date
+                           TO ST-Business-Date(Student-Table-Count)
+                   ELSE
+                       DISPLAY "WARNING: STUDENT.DAT TABLE FULL, ROLL "
+                           "NUMBER " Student-RollNumber " SKIPPED"
+                   END-IF
+                   READ StudentFile
+                       AT END SET EndOfStudentFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+           END-IF.
+
+      * Stops as soon as a match is found, rather than scanning the
+      * whole table every time. PERFORM VARYING still bumps ST-Idx
+      * past the matching entry before the UNTIL re-test stops it, so
+      * the SUBTRACT backs it up onto the entry that was actually
+      * found for FIND-STUDENT's callers to use.
+       FIND-STUDENT.
+           MOVE "N" TO ST-Found-Switch.
+           PERFORM VARYING ST-Idx FROM 1 BY 1
+               UNTIL ST-Idx > Student-Table-Count OR ST-Is-Found
+               IF ST-RollNumber(ST-Idx) = Roll-Number-Entry
+                   SET ST-Is-Found TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ST-Is-Found
+               SUBTRACT 1 FROM ST-Idx
+           END-IF.
+
+       REWRITE-STUDENT-ROSTER.
+           OPEN OUTPUT StudentFile.
+           PERFORM VARYING ST-Idx FROM 1 BY 1
+               UNTIL ST-Idx > Student-Table-Count
+               MOVE ST-RollNumber(ST-Idx) TO Student-RollNumber
+               MOVE ST-Name(ST-Idx) TO Student-Name
+               MOVE ST-OtherName(ST-Idx) TO Student-OtherName
+               MOVE ST-ShopTotal(ST-Idx) TO Student-ShopTotal
+               MOVE ST-Business-Date(ST-Idx) TO Student-Business-Date
+               WRITE Student-Rec
+           END-PERFORM.
+           CLOSE StudentFile.
+
+       COPY "RUNLOGPA.CPY" REPLACING ==PROGRAM-NAME-LITERAL==
+           BY =="STUDENT"==.
+       COPY "BUSDATEPA.CPY".
+
        END PROGRAM STUDENT.
